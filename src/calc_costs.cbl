@@ -10,6 +10,21 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BOM-FILE    ASSIGN TO "..\data\bom.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COST-REPORT-FILE ASSIGN TO "..\data\cost_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTS-FILE ASSIGN TO "..\data\bom_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE
+               ASSIGN TO "..\data\robot_cost_extract.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "..\data\bom_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT COST-HISTORY-FILE
+               ASSIGN TO "..\data\cost_history.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,6 +37,21 @@
        FD  BOM-FILE.
        01  BOM-LINE                PIC X(200).
 
+       FD  COST-REPORT-FILE.
+       01  COST-REPORT-LINE        PIC X(200).
+
+       FD  REJECTS-FILE.
+       01  REJECTS-LINE            PIC X(200).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-LINE            PIC X(200).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE         PIC X(200).
+
+       FD  COST-HISTORY-FILE.
+       01  COST-HISTORY-LINE       PIC X(200).
+
        WORKING-STORAGE SECTION.
        77  EOF-FLAG                PIC X VALUE "N".
        77  LINE-NO                 PIC 9(4) VALUE 0.
@@ -35,11 +65,23 @@
        01  WS-PARTNAME             PIC X(60).
        01  WS-UNITCOST-TXT         PIC X(20).
        01  WS-UNITCOST             PIC 9(9)V99.
+       01  WS-SUPPLIER-TXT         PIC X(60).
+       01  WS-SCRAPPCT-TXT         PIC X(20).
+       01  WS-SCRAPPCT             PIC 9(3)V99.
+       01  WS-MATERIALTYPE-TXT     PIC X(12).
+       01  WS-WEIGHTKG-TXT         PIC X(20).
+       01  WS-SUBSTITUTE-TXT       PIC X(10).
 
        01  WS-ROBOTNO              PIC X(10).
        01  WS-ROBOTNAME            PIC X(60).
        01  WS-TARGETQTY-TXT        PIC X(20).
        01  WS-TARGETQTY            PIC 9(5).
+       01  WS-LABORCOST-TXT        PIC X(20).
+       01  WS-LABORCOST            PIC 9(7)V99.
+       01  WS-OVERHEADPCT-TXT      PIC X(20).
+       01  WS-OVERHEADPCT          PIC 9(3)V99.
+       01  WS-BUDGETCOST-TXT       PIC X(20).
+       01  WS-BUDGETCOST           PIC 9(9)V99.
        01  WS-KEY1                PIC X(10).
        01  WS-KEY2                PIC X(10).
 
@@ -50,24 +92,100 @@
        01  WS-LINECOST             PIC 9(9)V99.
 
        77  FOUND                   PIC X VALUE "N".
-       77  ROBOT-IDX               PIC 9(3) VALUE 0.
        77  PART-IDX                PIC 9(4) VALUE 0.
+       77  WS-DUP-IDX              PIC 9(4) VALUE 0.
+
+       77  WS-TRAILER-TAG          PIC X(7).
+       01  WS-TRAILER-COUNT-TXT    PIC X(20).
+       01  WS-TRAILER-CHECKSUM-TXT PIC X(20).
+       77  WS-TRAILER-COUNT        PIC 9(9) VALUE 0.
+       77  WS-TRAILER-CHECKSUM     PIC 9(9) VALUE 0.
+       77  WS-PARTS-CHECKSUM       PIC 9(9) VALUE 0.
+       77  WS-ROBOTS-CHECKSUM      PIC 9(9) VALUE 0.
+       77  WS-BOM-CHECKSUM         PIC 9(9) VALUE 0.
 
        01  WS-LINE                 PIC X(200).
 
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-DATE-DISPLAY      PIC 9999/99/99.
+
+       01  WS-GRAND-TOTAL           PIC 9(13)V99 VALUE 0.
+       01  WS-REPORT-LINE           PIC X(200) VALUE SPACES.
+       01  WS-COST-PER-DISP         PIC Z,ZZ,ZZZ,ZZ9.99.
+       01  WS-COST-TOTAL-DISP       PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-GRAND-TOTAL-DISP      PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+       01  WS-BUDGETCOST-DISP       PIC Z,ZZ,ZZZ,ZZ9.99.
+       01  WS-OVERAGE-AMT           PIC 9(9)V99.
+       01  WS-OVERAGE-AMT-DISP      PIC Z,ZZ,ZZZ,ZZ9.99.
+       01  WS-OVERAGE-PCT           PIC 9(5)V99.
+       01  WS-OVERAGE-PCT-DISP      PIC ZZZ9.99.
+       01  WS-EXTRACT-LINE          PIC X(200) VALUE SPACES.
+       01  WS-EXTRACT-COST-PER      PIC Z(8)9.99.
+       01  WS-EXTRACT-COST-TOTAL    PIC Z(10)9.99.
+       01  WS-EXTRACT-TARGETQTY     PIC Z(4)9.
+       01  WS-HISTORY-LINE          PIC X(200) VALUE SPACES.
+
        01  PART-TABLE.
-           05 PART-ENTRY OCCURS 200 TIMES.
+           05 PART-ENTRY OCCURS 1000 TIMES.
               10 T-PARTNO          PIC X(10).
               10 T-PARTNAME        PIC X(60).
               10 T-UNITCOST        PIC 9(9)V99.
+              10 T-SCRAPPCT        PIC 9(3)V99.
+              10 T-SUBSTITUTE      PIC X(10).
 
        01  ROBOT-TABLE.
-           05 ROBOT-ENTRY OCCURS 50 TIMES.
+           05 ROBOT-ENTRY OCCURS 200 TIMES.
               10 T-ROBOTNO         PIC X(10).
               10 T-ROBOTNAME       PIC X(60).
               10 T-TARGETQTY       PIC 9(5).
+              10 T-LABORCOST       PIC 9(7)V99.
+              10 T-OVERHEADPCT     PIC 9(3)V99.
+              10 T-BUDGETCOST      PIC 9(9)V99.
               10 T-COST-PER        PIC 9(9)V99.
               10 T-COST-TOTAL      PIC 9(11)V99.
+              10 T-RESOLVED        PIC X VALUE "N".
+
+       01  WS-ROBOT-SCRATCH.
+           05 WS-SCR-ROBOTNO        PIC X(10).
+           05 WS-SCR-ROBOTNAME      PIC X(60).
+           05 WS-SCR-TARGETQTY      PIC 9(5).
+           05 WS-SCR-LABORCOST      PIC 9(7)V99.
+           05 WS-SCR-OVERHEADPCT    PIC 9(3)V99.
+           05 WS-SCR-BUDGETCOST     PIC 9(9)V99.
+           05 WS-SCR-COST-PER       PIC 9(9)V99.
+           05 WS-SCR-COST-TOTAL     PIC 9(11)V99.
+           05 WS-SCR-RESOLVED       PIC X.
+
+       77  J                        PIC 9(4) VALUE 0.
+
+       01  BOM-TABLE.
+           05 BOM-ENTRY OCCURS 2000 TIMES.
+              10 T-BOM-ROBOTNO     PIC X(10).
+              10 T-BOM-PARTNO      PIC X(10).
+              10 T-BOM-QTY         PIC 9(5).
+              10 T-BOM-LINENO      PIC 9(6).
+              10 T-BOM-REJECTED    PIC X VALUE "N".
+
+       77  BOM-COUNT               PIC 9(6) VALUE 0.
+       77  BI                      PIC 9(6) VALUE 0.
+       77  PASS-NO                 PIC 9(3) VALUE 0.
+       77  RI                      PIC 9(3) VALUE 0.
+       77  SUBROBOT-IDX            PIC 9(3) VALUE 0.
+       77  WS-ALL-DEPS-OK          PIC X VALUE "Y".
+       77  WS-ROBOT-MATCOST        PIC 9(11)V99 VALUE 0.
+       01  WS-REJECT-REASON        PIC X(40).
+       01  WS-REJECT-LINE          PIC X(200).
+
+       77  WS-CHECKPOINT-STATUS    PIC X(2) VALUE "00".
+       77  WS-HISTORY-STATUS       PIC X(2) VALUE "00".
+       77  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 500.
+       77  WS-CHECKPOINT-LASTLINE  PIC 9(6) VALUE 0.
+       77  WS-CHECKPOINT-FLUSHUPTO PIC 9(6) VALUE 0.
+       77  CHECKPOINT-EOF          PIC X VALUE "N".
+       77  WS-BOM-CAPACITY-HIT     PIC X VALUE "N".
+       01  WS-CHECKPOINT-LINE      PIC X(200).
+       01  WS-CHECKPOINT-QTY-TXT   PIC X(10).
+       01  WS-CHECKPOINT-LNO-TXT   PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN.
@@ -75,12 +193,18 @@
            PERFORM LOAD-ROBOTS
            PERFORM PROCESS-BOM
            PERFORM CALC-TOTALS
+           PERFORM SHOW-BUDGET-EXCEPTIONS
+           PERFORM SORT-ROBOTS-BY-COST-DESC
            PERFORM SHOW-RESULTS
+           PERFORM WRITE-COST-REPORT
+           PERFORM WRITE-EXTRACT-FILE
+           PERFORM WRITE-COST-HISTORY
            STOP RUN.
 
        LOAD-PARTS.
            MOVE "N" TO EOF-FLAG
            MOVE 0 TO LINE-NO
+           MOVE 0 TO WS-PARTS-CHECKSUM
            OPEN INPUT PARTS-FILE
            PERFORM UNTIL EOF-FLAG = "Y"
                READ PARTS-FILE
@@ -91,26 +215,92 @@
                        IF LINE-NO = 1
                            CONTINUE
                        ELSE
-                           PERFORM PARSE-PARTS
-                           ADD 1 TO PART-COUNT
-                           MOVE WS-PARTNO    TO T-PARTNO(PART-COUNT)
-                           MOVE WS-PARTNAME  TO T-PARTNAME(PART-COUNT)
-                           MOVE WS-UNITCOST  TO T-UNITCOST(PART-COUNT)
+                           IF PARTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-PARTS-TRAILER
+                           ELSE
+                           IF PART-COUNT >= 1000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - PART-TABLE VOLL (1000)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                               PERFORM PARSE-PARTS
+                               PERFORM CHECK-DUP-PARTNO
+                               ADD 1 TO PART-COUNT
+                               MOVE WS-PARTNO TO T-PARTNO(PART-COUNT)
+                               MOVE WS-PARTNAME
+                                   TO T-PARTNAME(PART-COUNT)
+                               MOVE WS-UNITCOST
+                                   TO T-UNITCOST(PART-COUNT)
+                               MOVE WS-SCRAPPCT
+                                   TO T-SCRAPPCT(PART-COUNT)
+                               MOVE WS-SUBSTITUTE-TXT
+                                   TO T-SUBSTITUTE(PART-COUNT)
+                               ADD FUNCTION LENGTH(
+                                   FUNCTION TRIM(PARTS-LINE))
+                                   TO WS-PARTS-CHECKSUM
+                           END-IF
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE PARTS-FILE.
 
+       VALIDATE-PARTS-TRAILER.
+           UNSTRING PARTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = PART-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-PARTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME PARTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" PART-COUNT
+                   " SUMME=" WS-PARTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CHECK-DUP-PARTNO.
+           MOVE 0 TO WS-DUP-IDX
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > PART-COUNT OR WS-DUP-IDX > 0
+               IF T-PARTNO(I) = WS-PARTNO
+                   MOVE I TO WS-DUP-IDX
+               END-IF
+           END-PERFORM
+           IF WS-DUP-IDX > 0
+               DISPLAY "DUPLICATE KEY: PARTNO " WS-PARTNO
+                   " BEI ZEILE " LINE-NO
+                   " - BEREITS ALS EINTRAG " WS-DUP-IDX
+                   " GELADEN"
+           END-IF.
+
        PARSE-PARTS.
+           MOVE 0 TO WS-SCRAPPCT
+           MOVE SPACES TO WS-SUBSTITUTE-TXT
            UNSTRING PARTS-LINE
                DELIMITED BY ";"
                INTO WS-PARTNO WS-PARTNAME WS-UNITCOST-TXT
+                    WS-SUPPLIER-TXT WS-SCRAPPCT-TXT
+                    WS-MATERIALTYPE-TXT WS-WEIGHTKG-TXT
+                    WS-SUBSTITUTE-TXT
            END-UNSTRING
-           MOVE FUNCTION NUMVAL(WS-UNITCOST-TXT) TO WS-UNITCOST.
+           MOVE FUNCTION NUMVAL(WS-UNITCOST-TXT) TO WS-UNITCOST
+           IF WS-SCRAPPCT-TXT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-SCRAPPCT-TXT) TO WS-SCRAPPCT
+           END-IF.
 
        LOAD-ROBOTS.
            MOVE "N" TO EOF-FLAG
            MOVE 0 TO LINE-NO
+           MOVE 0 TO WS-ROBOTS-CHECKSUM
            OPEN INPUT ROBOTS-FILE
            PERFORM UNTIL EOF-FLAG = "Y"
                READ ROBOTS-FILE
@@ -121,28 +311,133 @@
                        IF LINE-NO = 1
                            CONTINUE
                        ELSE
-                           PERFORM PARSE-ROBOTS
-                           ADD 1 TO ROBOT-COUNT
-                           MOVE WS-ROBOTNO TO T-ROBOTNO(ROBOT-COUNT)
-                           MOVE WS-ROBOTNAME TO T-ROBOTNAME(ROBOT-COUNT)
-                           MOVE WS-TARGETQTY TO T-TARGETQTY(ROBOT-COUNT)
-                           MOVE 0 TO T-COST-PER(ROBOT-COUNT)
-                           MOVE 0 TO T-COST-TOTAL(ROBOT-COUNT)
+                           IF ROBOTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-ROBOTS-TRAILER
+                           ELSE
+                           IF ROBOT-COUNT >= 200
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - ROBOT-TABLE VOLL (200)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                               PERFORM PARSE-ROBOTS
+                               PERFORM CHECK-DUP-ROBOTNO
+                               ADD 1 TO ROBOT-COUNT
+                               MOVE WS-ROBOTNO
+                                   TO T-ROBOTNO(ROBOT-COUNT)
+                               MOVE WS-ROBOTNAME
+                                   TO T-ROBOTNAME(ROBOT-COUNT)
+                               MOVE WS-TARGETQTY
+                                   TO T-TARGETQTY(ROBOT-COUNT)
+                               MOVE WS-LABORCOST
+                                   TO T-LABORCOST(ROBOT-COUNT)
+                               MOVE WS-OVERHEADPCT
+                                   TO T-OVERHEADPCT(ROBOT-COUNT)
+                               MOVE WS-BUDGETCOST
+                                   TO T-BUDGETCOST(ROBOT-COUNT)
+                               MOVE 0 TO T-COST-PER(ROBOT-COUNT)
+                               MOVE 0 TO T-COST-TOTAL(ROBOT-COUNT)
+                               MOVE "N" TO T-RESOLVED(ROBOT-COUNT)
+                               ADD FUNCTION LENGTH(
+                                   FUNCTION TRIM(ROBOTS-LINE))
+                                   TO WS-ROBOTS-CHECKSUM
+                           END-IF
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE ROBOTS-FILE.
 
+       VALIDATE-ROBOTS-TRAILER.
+           UNSTRING ROBOTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = ROBOT-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-ROBOTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME ROBOTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" ROBOT-COUNT
+                   " SUMME=" WS-ROBOTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CHECK-DUP-ROBOTNO.
+           MOVE 0 TO WS-DUP-IDX
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > ROBOT-COUNT OR WS-DUP-IDX > 0
+               IF T-ROBOTNO(I) = WS-ROBOTNO
+                   MOVE I TO WS-DUP-IDX
+               END-IF
+           END-PERFORM
+           IF WS-DUP-IDX > 0
+               DISPLAY "DUPLICATE KEY: ROBOTNO " WS-ROBOTNO
+                   " BEI ZEILE " LINE-NO
+                   " - BEREITS ALS EINTRAG " WS-DUP-IDX
+                   " GELADEN"
+           END-IF.
+
        PARSE-ROBOTS.
            UNSTRING ROBOTS-LINE
                DELIMITED BY ";"
                INTO WS-ROBOTNO WS-ROBOTNAME WS-TARGETQTY-TXT
+                    WS-LABORCOST-TXT WS-OVERHEADPCT-TXT
+                    WS-BUDGETCOST-TXT
            END-UNSTRING
-           MOVE FUNCTION NUMVAL(WS-TARGETQTY-TXT) TO WS-TARGETQTY.
+           MOVE FUNCTION NUMVAL(WS-BUDGETCOST-TXT) TO WS-BUDGETCOST
+           MOVE FUNCTION NUMVAL(WS-TARGETQTY-TXT) TO WS-TARGETQTY
+           MOVE FUNCTION NUMVAL(WS-LABORCOST-TXT) TO WS-LABORCOST
+           MOVE FUNCTION NUMVAL(WS-OVERHEADPCT-TXT) TO WS-OVERHEADPCT.
 
        PROCESS-BOM.
+           OPEN OUTPUT REJECTS-FILE
+           PERFORM LOAD-BOM
+           PERFORM VALIDATE-BOM-ROBOTNOS
+           PERFORM RESOLVE-ROBOT-COSTS
+           CLOSE REJECTS-FILE.
+
+      *    A BOM row whose ROBOTNO matches no robot at all (typo, or a
+      *    row left behind after a robot was deleted from robots.csv)
+      *    never enters the TRY-RESOLVE-ROBOT match at all, so it has
+      *    to be caught here up front instead.
+       VALIDATE-BOM-ROBOTNOS.
+           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > BOM-COUNT
+               MOVE FUNCTION TRIM(T-BOM-ROBOTNO(BI)) TO WS-KEY1
+               MOVE 0 TO RI
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > ROBOT-COUNT OR RI > 0
+                   MOVE FUNCTION TRIM(T-ROBOTNO(I)) TO WS-KEY2
+                   IF WS-KEY1 = WS-KEY2
+                       MOVE I TO RI
+                   END-IF
+               END-PERFORM
+               IF RI = 0
+                   DISPLAY "WARNUNG: BOM-ZEILE NICHT "
+                       "VERARBEITET -> " T-BOM-ROBOTNO(BI)
+                       " / " T-BOM-PARTNO(BI)
+                   MOVE "ROBOTER NICHT GEFUNDEN" TO WS-REJECT-REASON
+                   PERFORM LOG-BOM-REJECT
+               END-IF
+           END-PERFORM.
+
+      *    A big BOM file can abend partway through; RESTORE-CHECKPOINT
+      *    reloads whatever was already parsed and flushed on a prior
+      *    run, and the main read loop below then skips those lines
+      *    instead of reprocessing the whole file from line 1.
+       LOAD-BOM.
            MOVE "N" TO EOF-FLAG
+           MOVE "N" TO WS-BOM-CAPACITY-HIT
            MOVE 0 TO LINE-NO
+           MOVE 0 TO BOM-COUNT
+           MOVE 0 TO WS-BOM-CHECKSUM
+           PERFORM RESTORE-CHECKPOINT
            OPEN INPUT BOM-FILE
            PERFORM UNTIL EOF-FLAG = "Y"
                READ BOM-FILE
@@ -153,12 +448,150 @@
                        IF LINE-NO = 1
                            CONTINUE
                        ELSE
-                           PERFORM PARSE-BOM
-                           PERFORM APPLY-BOM-LINE
+                           IF BOM-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-BOM-TRAILER
+                           ELSE
+                           IF LINE-NO <= WS-CHECKPOINT-LASTLINE
+                               CONTINUE
+                           ELSE
+                           IF BOM-COUNT >= 2000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - BOM-TABLE VOLL (2000)"
+                               MOVE "Y" TO EOF-FLAG
+                               MOVE "Y" TO WS-BOM-CAPACITY-HIT
+                           ELSE
+                               PERFORM PARSE-BOM
+                               ADD 1 TO BOM-COUNT
+                               MOVE WS-BOM-ROBOTNO
+                                   TO T-BOM-ROBOTNO(BOM-COUNT)
+                               MOVE WS-BOM-PARTNO
+                                   TO T-BOM-PARTNO(BOM-COUNT)
+                               MOVE WS-BOM-QTY
+                                   TO T-BOM-QTY(BOM-COUNT)
+                               MOVE LINE-NO
+                                   TO T-BOM-LINENO(BOM-COUNT)
+                               ADD FUNCTION LENGTH(
+                                   FUNCTION TRIM(BOM-LINE))
+                                   TO WS-BOM-CHECKSUM
+                               IF FUNCTION MOD(LINE-NO,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                                   PERFORM FLUSH-CHECKPOINT
+                               END-IF
+                           END-IF
+                           END-IF
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
-           CLOSE BOM-FILE.
+           CLOSE BOM-FILE
+           IF WS-BOM-CAPACITY-HIT = "N"
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+      *    A checkpoint restart only retains the parsed BOM-TABLE
+      *    fields, not the original source lines, so the byte-sum
+      *    check cannot be reconstructed across a resumed run; the
+      *    record count is still verified on every run.
+       VALIDATE-BOM-TRAILER.
+           UNSTRING BOM-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = BOM-COUNT
+               DISPLAY "ABBRUCH: KONTROLLSUMME BOM.CSV FALSCH "
+                   "(ANZAHL)"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+               DISPLAY "  GELESEN  ANZAHL=" BOM-COUNT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-CHECKPOINT-LASTLINE = 0
+               AND WS-TRAILER-CHECKSUM NOT = WS-BOM-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME BOM.CSV FALSCH "
+                   "(SUMME)"
+               DISPLAY "  ERWARTET SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  SUMME=" WS-BOM-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       RESTORE-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-LASTLINE
+           MOVE 0 TO WS-CHECKPOINT-FLUSHUPTO
+           MOVE "N" TO CHECKPOINT-EOF
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL CHECKPOINT-EOF = "Y"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO CHECKPOINT-EOF
+                       NOT AT END
+                           PERFORM PARSE-CHECKPOINT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               MOVE BOM-COUNT TO WS-CHECKPOINT-FLUSHUPTO
+               IF BOM-COUNT > 0
+                   DISPLAY "BOM-CHECKPOINT GEFUNDEN - FORTSETZUNG AB "
+                       "ZEILE " WS-CHECKPOINT-LASTLINE
+               END-IF
+           END-IF.
+
+       PARSE-CHECKPOINT-LINE.
+           IF BOM-COUNT >= 2000
+               DISPLAY "KAPAZITAET ERSCHOEPFT BEIM LADEN DES "
+                   "BOM-CHECKPOINTS - BOM-TABLE VOLL (2000)"
+           ELSE
+               UNSTRING CHECKPOINT-LINE
+                   DELIMITED BY ";"
+                   INTO WS-BOM-ROBOTNO WS-BOM-PARTNO
+                        WS-CHECKPOINT-QTY-TXT WS-CHECKPOINT-LNO-TXT
+               END-UNSTRING
+               ADD 1 TO BOM-COUNT
+               MOVE WS-BOM-ROBOTNO TO T-BOM-ROBOTNO(BOM-COUNT)
+               MOVE WS-BOM-PARTNO  TO T-BOM-PARTNO(BOM-COUNT)
+               MOVE FUNCTION NUMVAL(WS-CHECKPOINT-QTY-TXT)
+                   TO T-BOM-QTY(BOM-COUNT)
+               MOVE FUNCTION NUMVAL(WS-CHECKPOINT-LNO-TXT)
+                   TO T-BOM-LINENO(BOM-COUNT)
+               IF T-BOM-LINENO(BOM-COUNT) > WS-CHECKPOINT-LASTLINE
+                   MOVE T-BOM-LINENO(BOM-COUNT)
+                       TO WS-CHECKPOINT-LASTLINE
+               END-IF
+           END-IF.
+
+      *    Appends every BOM-TABLE row parsed since the last flush so
+      *    a restart only has to redo at most WS-CHECKPOINT-INTERVAL
+      *    records instead of the whole file.
+       FLUSH-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           COMPUTE BI = WS-CHECKPOINT-FLUSHUPTO + 1
+           PERFORM VARYING BI FROM BI BY 1
+                   UNTIL BI > BOM-COUNT
+               MOVE SPACES TO WS-CHECKPOINT-LINE
+               STRING FUNCTION TRIM(T-BOM-ROBOTNO(BI)) ";"
+                   FUNCTION TRIM(T-BOM-PARTNO(BI)) ";"
+                   T-BOM-QTY(BI) ";" T-BOM-LINENO(BI)
+                   DELIMITED BY SIZE INTO WS-CHECKPOINT-LINE
+               WRITE CHECKPOINT-LINE FROM WS-CHECKPOINT-LINE
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           MOVE BOM-COUNT TO WS-CHECKPOINT-FLUSHUPTO.
+
+      *    The run reached end of file cleanly, so there is nothing
+      *    left to resume - reset the checkpoint for the next run.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
        PARSE-BOM.
            UNSTRING BOM-LINE
@@ -167,26 +600,103 @@
            END-UNSTRING
            MOVE FUNCTION NUMVAL(WS-BOM-QTY-TXT) TO WS-BOM-QTY.
 
-       APPLY-BOM-LINE.
-           PERFORM FIND-ROBOT-IDX
-           PERFORM FIND-PART-IDX
-           IF ROBOT-IDX > 0 AND PART-IDX > 0
-               COMPUTE WS-LINECOST = T-UNITCOST(PART-IDX) * WS-BOM-QTY
-               ADD WS-LINECOST TO T-COST-PER(ROBOT-IDX)
-           ELSE
-               DISPLAY "WARNUNG: BOM-ZEILE NICHT VERARBEITET -> "
-                       WS-BOM-ROBOTNO " / " WS-BOM-PARTNO
+      *    Sub-assemblies (a BOM "part" that is itself a robot/assembly
+      *    number) can reference other sub-assemblies, so the BOM table
+      *    is resolved in dependency-order passes rather than in a
+      *    single top-to-bottom read: a robot is only totalled once
+      *    every part/sub-assembly it needs is itself resolved.
+       RESOLVE-ROBOT-COSTS.
+           PERFORM VARYING PASS-NO FROM 1 BY 1
+                   UNTIL PASS-NO > ROBOT-COUNT
+               PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > ROBOT-COUNT
+                   IF T-RESOLVED(RI) = "N"
+                       PERFORM TRY-RESOLVE-ROBOT
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > ROBOT-COUNT
+               IF T-RESOLVED(RI) = "N"
+                   DISPLAY "WARNUNG: ZIRKULAERE ODER UNAUFLOESBARE "
+                           "STUECKLISTE -> " T-ROBOTNO(RI)
+                   PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > BOM-COUNT
+                       MOVE FUNCTION TRIM(T-BOM-ROBOTNO(BI)) TO WS-KEY1
+                       MOVE FUNCTION TRIM(T-ROBOTNO(RI))     TO WS-KEY2
+                       IF WS-KEY1 = WS-KEY2
+                           MOVE "ZIRKULAERE STUECKLISTE"
+                               TO WS-REJECT-REASON
+                           PERFORM LOG-BOM-REJECT
+                       END-IF
+                   END-PERFORM
+                   MOVE 0 TO T-COST-PER(RI)
+                   MOVE "Y" TO T-RESOLVED(RI)
+               END-IF
+           END-PERFORM.
+
+       TRY-RESOLVE-ROBOT.
+           MOVE "Y" TO WS-ALL-DEPS-OK
+           MOVE 0 TO WS-ROBOT-MATCOST
+           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > BOM-COUNT
+               MOVE FUNCTION TRIM(T-BOM-ROBOTNO(BI)) TO WS-KEY1
+               MOVE FUNCTION TRIM(T-ROBOTNO(RI))     TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE T-BOM-ROBOTNO(BI) TO WS-BOM-ROBOTNO
+                   MOVE T-BOM-PARTNO(BI)  TO WS-BOM-PARTNO
+                   MOVE T-BOM-QTY(BI)     TO WS-BOM-QTY
+                   PERFORM FIND-PART-IDX
+                   IF PART-IDX > 0
+                       COMPUTE WS-LINECOST ROUNDED =
+                           T-UNITCOST(PART-IDX) * WS-BOM-QTY
+                           * (1 + T-SCRAPPCT(PART-IDX) / 100)
+                       ADD WS-LINECOST TO WS-ROBOT-MATCOST
+                   ELSE
+                       PERFORM FIND-SUBROBOT-IDX
+                       IF SUBROBOT-IDX > 0 AND SUBROBOT-IDX NOT = RI
+                           IF T-RESOLVED(SUBROBOT-IDX) = "Y"
+                               COMPUTE WS-LINECOST ROUNDED =
+                                   T-COST-PER(SUBROBOT-IDX) * WS-BOM-QTY
+                               ADD WS-LINECOST TO WS-ROBOT-MATCOST
+                           ELSE
+                               MOVE "N" TO WS-ALL-DEPS-OK
+                           END-IF
+                       ELSE
+                           DISPLAY "WARNUNG: BOM-ZEILE NICHT "
+                               "VERARBEITET -> " WS-BOM-ROBOTNO
+                               " / " WS-BOM-PARTNO
+                           MOVE "TEIL/ROBOTER NICHT GEFUNDEN"
+                               TO WS-REJECT-REASON
+                           PERFORM LOG-BOM-REJECT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-ALL-DEPS-OK = "Y"
+               COMPUTE T-COST-PER(RI) ROUNDED =
+                   (WS-ROBOT-MATCOST + T-LABORCOST(RI))
+                   * (1 + T-OVERHEADPCT(RI) / 100)
+               MOVE "Y" TO T-RESOLVED(RI)
            END-IF.
 
-       FIND-ROBOT-IDX.
-           MOVE 0 TO ROBOT-IDX
+       LOG-BOM-REJECT.
+           IF T-BOM-REJECTED(BI) = "N"
+               MOVE SPACES TO WS-REJECT-LINE
+               STRING T-BOM-ROBOTNO(BI) " | " T-BOM-PARTNO(BI)
+                   " | ZEILE: " T-BOM-LINENO(BI)
+                   " | GRUND: " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO WS-REJECT-LINE
+               WRITE REJECTS-LINE FROM WS-REJECT-LINE
+               MOVE "Y" TO T-BOM-REJECTED(BI)
+           END-IF.
+
+       FIND-SUBROBOT-IDX.
+           MOVE 0 TO SUBROBOT-IDX
            PERFORM VARYING I FROM 1 BY 1
                    UNTIL I > ROBOT-COUNT
-                   OR ROBOT-IDX > 0
+                   OR SUBROBOT-IDX > 0
                MOVE FUNCTION TRIM(T-ROBOTNO(I)) TO WS-KEY1
-               MOVE FUNCTION TRIM(WS-BOM-ROBOTNO) TO WS-KEY2
+               MOVE FUNCTION TRIM(WS-BOM-PARTNO) TO WS-KEY2
                IF WS-KEY1 = WS-KEY2
-                   MOVE I TO ROBOT-IDX
+                   MOVE I TO SUBROBOT-IDX
                END-IF
            END-PERFORM.
 
@@ -204,17 +714,182 @@
                    MOVE I TO PART-IDX
                END-IF
 
+           END-PERFORM
+
+           IF PART-IDX = 0
+               PERFORM FIND-SUBSTITUTE-PART-IDX
+           END-IF.
+
+      *    No part is keyed directly as WS-BOM-PARTNO - look for a
+      *    part that declares itself as the substitute for it (e.g.
+      *    the originally specified part was discontinued) before
+      *    giving up on the BOM line.
+       FIND-SUBSTITUTE-PART-IDX.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PART-COUNT
+                   OR PART-IDX > 0
+
+               MOVE FUNCTION TRIM(T-SUBSTITUTE(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(WS-BOM-PARTNO) TO WS-KEY2
+
+               IF WS-KEY1 NOT = SPACES AND WS-KEY1 = WS-KEY2
+                   MOVE I TO PART-IDX
+                   DISPLAY "ERSATZTEIL VERWENDET: " WS-BOM-PARTNO
+                       " -> " T-PARTNO(I)
+               END-IF
+
            END-PERFORM.
 
+      *    Labor/overhead is folded into T-COST-PER as soon as each
+      *    robot's material cost resolves (see TRY-RESOLVE-ROBOT), so
+      *    that a sub-assembly's fully-loaded cost - not just its raw
+      *    material total - is what a parent robot rolls up. By the
+      *    time CALC-TOTALS runs, T-COST-PER is already fully loaded;
+      *    this paragraph only extends it out by target quantity.
        CALC-TOTALS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT
-               COMPUTE T-COST-TOTAL(I) = T-COST-PER(I) * T-TARGETQTY(I)
+               COMPUTE T-COST-TOTAL(I) ROUNDED =
+                   T-COST-PER(I) * T-TARGETQTY(I)
+           END-PERFORM.
+
+       SHOW-BUDGET-EXCEPTIONS.
+           DISPLAY "----- UEBER BUDGET -----"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT
+               IF T-COST-PER(I) > T-BUDGETCOST(I)
+                   COMPUTE WS-OVERAGE-AMT ROUNDED =
+                       T-COST-PER(I) - T-BUDGETCOST(I)
+                   MOVE T-COST-PER(I)    TO WS-COST-PER-DISP
+                   MOVE T-BUDGETCOST(I)  TO WS-BUDGETCOST-DISP
+                   MOVE WS-OVERAGE-AMT   TO WS-OVERAGE-AMT-DISP
+                   DISPLAY T-ROBOTNO(I) " | " T-ROBOTNAME(I)
+                   DISPLAY "  IST: EUR " WS-COST-PER-DISP
+                       " BUDGET: EUR " WS-BUDGETCOST-DISP
+                   IF T-BUDGETCOST(I) = 0
+                       DISPLAY "  UEBERSCHREITUNG: EUR "
+                           WS-OVERAGE-AMT-DISP " (N/V - KEIN BUDGET)"
+                   ELSE
+                       COMPUTE WS-OVERAGE-PCT ROUNDED =
+                           WS-OVERAGE-AMT / T-BUDGETCOST(I) * 100
+                       MOVE WS-OVERAGE-PCT TO WS-OVERAGE-PCT-DISP
+                       DISPLAY "  UEBERSCHREITUNG: EUR "
+                           WS-OVERAGE-AMT-DISP
+                           " (" WS-OVERAGE-PCT-DISP "%)"
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       SORT-ROBOTS-BY-COST-DESC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > ROBOT-COUNT - I
+                   IF T-COST-TOTAL(J) < T-COST-TOTAL(J + 1)
+                       PERFORM SWAP-ROBOT-ENTRY
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
+       SWAP-ROBOT-ENTRY.
+           MOVE ROBOT-ENTRY(J) TO WS-ROBOT-SCRATCH
+           MOVE ROBOT-ENTRY(J + 1) TO ROBOT-ENTRY(J)
+           MOVE WS-ROBOT-SCRATCH TO ROBOT-ENTRY(J + 1).
+
        SHOW-RESULTS.
+           MOVE 0 TO WS-GRAND-TOTAL
            DISPLAY "----- MATERIALKOSTEN PRO ROBOTER -----"
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT
+               MOVE T-COST-PER(I)   TO WS-COST-PER-DISP
+               MOVE T-COST-TOTAL(I) TO WS-COST-TOTAL-DISP
                DISPLAY T-ROBOTNO(I) " | " T-ROBOTNAME(I)
-               DISPLAY "  Kosten pro Stueck: " T-COST-PER(I)
-               DISPLAY "  Kosten gesamt   : " T-COST-TOTAL(I)
-           END-PERFORM.
+               DISPLAY "  Kosten pro Stueck: EUR " WS-COST-PER-DISP
+               DISPLAY "  Kosten gesamt   : EUR " WS-COST-TOTAL-DISP
+               ADD T-COST-TOTAL(I) TO WS-GRAND-TOTAL
+           END-PERFORM
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISP
+           DISPLAY "GESAMTKOSTEN ALLE ROBOTER: EUR "
+               WS-GRAND-TOTAL-DISP.
+
+       WRITE-COST-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-DISPLAY
+           MOVE 0 TO WS-GRAND-TOTAL
+
+           OPEN OUTPUT COST-REPORT-FILE
+
+           MOVE "MATERIALKOSTEN-BERICHT" TO WS-REPORT-LINE
+           WRITE COST-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LAUFDATUM: " WS-RUN-DATE-DISPLAY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE COST-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE ALL "-" TO WS-REPORT-LINE
+           WRITE COST-REPORT-LINE FROM WS-REPORT-LINE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT
+               MOVE T-COST-PER(I)   TO WS-COST-PER-DISP
+               MOVE T-COST-TOTAL(I) TO WS-COST-TOTAL-DISP
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING T-ROBOTNO(I) " | " T-ROBOTNAME(I)
+                   " | STUECK: EUR " WS-COST-PER-DISP
+                   " | GESAMT: EUR " WS-COST-TOTAL-DISP
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE COST-REPORT-LINE FROM WS-REPORT-LINE
+               ADD T-COST-TOTAL(I) TO WS-GRAND-TOTAL
+           END-PERFORM
+
+           MOVE ALL "-" TO WS-REPORT-LINE
+           WRITE COST-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-DISP
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "GESAMTKOSTEN ALLE ROBOTER: EUR " WS-GRAND-TOTAL-DISP
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE COST-REPORT-LINE FROM WS-REPORT-LINE
+
+           CLOSE COST-REPORT-FILE.
+
+       WRITE-EXTRACT-FILE.
+           OPEN OUTPUT EXTRACT-FILE
+
+           MOVE "ROBOTNO;ROBOTNAME;TARGETQTY;COSTPER;COSTTOTAL"
+               TO WS-EXTRACT-LINE
+           WRITE EXTRACT-LINE FROM WS-EXTRACT-LINE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT
+               MOVE T-COST-PER(I)   TO WS-EXTRACT-COST-PER
+               MOVE T-COST-TOTAL(I) TO WS-EXTRACT-COST-TOTAL
+               MOVE T-TARGETQTY(I)  TO WS-EXTRACT-TARGETQTY
+               MOVE SPACES TO WS-EXTRACT-LINE
+               STRING FUNCTION TRIM(T-ROBOTNO(I)) ";"
+                   FUNCTION TRIM(T-ROBOTNAME(I)) ";"
+                   FUNCTION TRIM(WS-EXTRACT-TARGETQTY) ";"
+                   FUNCTION TRIM(WS-EXTRACT-COST-PER) ";"
+                   FUNCTION TRIM(WS-EXTRACT-COST-TOTAL)
+                   DELIMITED BY SIZE INTO WS-EXTRACT-LINE
+               WRITE EXTRACT-LINE FROM WS-EXTRACT-LINE
+           END-PERFORM
+
+           CLOSE EXTRACT-FILE.
+
+      *    Appends one row per robot per run so cost trends can be
+      *    tracked over time; the file is never truncated or rewound.
+       WRITE-COST-HISTORY.
+           OPEN EXTEND COST-HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT COST-HISTORY-FILE
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT
+               MOVE T-COST-PER(I)   TO WS-EXTRACT-COST-PER
+               MOVE T-COST-TOTAL(I) TO WS-EXTRACT-COST-TOTAL
+               MOVE SPACES TO WS-HISTORY-LINE
+               STRING WS-RUN-DATE ";"
+                   FUNCTION TRIM(T-ROBOTNO(I)) ";"
+                   FUNCTION TRIM(WS-EXTRACT-COST-PER) ";"
+                   FUNCTION TRIM(WS-EXTRACT-COST-TOTAL)
+                   DELIMITED BY SIZE INTO WS-HISTORY-LINE
+               WRITE COST-HISTORY-LINE FROM WS-HISTORY-LINE
+           END-PERFORM
+
+           CLOSE COST-HISTORY-FILE.
