@@ -17,6 +17,14 @@
        77  LINE-NO                 PIC 9(4) VALUE 0.
        77  ROBOT-COUNT             PIC 9(3) VALUE 0.
        77  I                       PIC 9(3) VALUE 0.
+       77  WS-DUP-IDX              PIC 9(3) VALUE 0.
+
+       77  WS-TRAILER-TAG          PIC X(7).
+       01  WS-TRAILER-COUNT-TXT    PIC X(20).
+       01  WS-TRAILER-CHECKSUM-TXT PIC X(20).
+       77  WS-TRAILER-COUNT        PIC 9(9) VALUE 0.
+       77  WS-TRAILER-CHECKSUM     PIC 9(9) VALUE 0.
+       77  WS-ROBOTS-CHECKSUM      PIC 9(9) VALUE 0.
 
 
        01  WS-ROBOTNO              PIC X(10).
@@ -25,7 +33,7 @@
        01  WS-TARGETQTY            PIC 9(5).
 
        01  ROBOT-TABLE.
-           05 ROBOT-ENTRY OCCURS 50 TIMES.
+           05 ROBOT-ENTRY OCCURS 200 TIMES.
               10 T-ROBOTNO         PIC X(10).
               10 T-ROBOTNAME       PIC X(60).
               10 T-TARGETQTY       PIC 9(5).
@@ -44,13 +52,31 @@
                        IF LINE-NO = 1
                            CONTINUE
                        ELSE
-                           PERFORM PARSE-ROBOTS-LINE
-                           ADD 1 TO ROBOT-COUNT
-                           MOVE WS-ROBOTNO   TO T-ROBOTNO(ROBOT-COUNT)
-                           MOVE WS-ROBOTNAME TO T-ROBOTNAME(ROBOT-COUNT)
-                           MOVE WS-TARGETQTY TO T-TARGETQTY(ROBOT-COUNT)
-                           MOVE 0 TO T-COST-PER(ROBOT-COUNT)
-                           MOVE 0 TO T-COST-TOTAL(ROBOT-COUNT)
+                           IF ROBOTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-ROBOTS-TRAILER
+                           ELSE
+                           IF ROBOT-COUNT >= 200
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - ROBOT-TABLE VOLL (200)"
+                               MOVE "Y" TO EOF-ROBOTS
+                           ELSE
+                               PERFORM PARSE-ROBOTS-LINE
+                               PERFORM CHECK-DUP-ROBOTNO
+                               ADD 1 TO ROBOT-COUNT
+                               MOVE WS-ROBOTNO
+                                   TO T-ROBOTNO(ROBOT-COUNT)
+                               MOVE WS-ROBOTNAME
+                                   TO T-ROBOTNAME(ROBOT-COUNT)
+                               MOVE WS-TARGETQTY
+                                   TO T-TARGETQTY(ROBOT-COUNT)
+                               MOVE 0 TO T-COST-PER(ROBOT-COUNT)
+                               MOVE 0 TO T-COST-TOTAL(ROBOT-COUNT)
+                               ADD FUNCTION LENGTH(
+                                   FUNCTION TRIM(ROBOTS-LINE))
+                                   TO WS-ROBOTS-CHECKSUM
+                           END-IF
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
@@ -60,6 +86,42 @@
            PERFORM SHOW-ALL-ROBOTS
            STOP RUN.
 
+       CHECK-DUP-ROBOTNO.
+           MOVE 0 TO WS-DUP-IDX
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > ROBOT-COUNT OR WS-DUP-IDX > 0
+               IF T-ROBOTNO(I) = WS-ROBOTNO
+                   MOVE I TO WS-DUP-IDX
+               END-IF
+           END-PERFORM
+           IF WS-DUP-IDX > 0
+               DISPLAY "DUPLICATE KEY: ROBOTNO " WS-ROBOTNO
+                   " BEI ZEILE " LINE-NO
+                   " - BEREITS ALS EINTRAG " WS-DUP-IDX
+                   " GELADEN"
+           END-IF.
+
+       VALIDATE-ROBOTS-TRAILER.
+           UNSTRING ROBOTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = ROBOT-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-ROBOTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME ROBOTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" ROBOT-COUNT
+                   " SUMME=" WS-ROBOTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        PARSE-ROBOTS-LINE.
            UNSTRING ROBOTS-LINE
                DELIMITED BY ";"
