@@ -0,0 +1,571 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATREQ.
+
+      *    Material requirements planning report: aggregates BOM
+      *    demand for every part across all robots in robots.csv and
+      *    prints a purchasing list sorted by part number, with
+      *    spend subtotalled by supplier.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-FILE  ASSIGN TO "..\data\parts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROBOTS-FILE ASSIGN TO "..\data\robots.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOM-FILE    ASSIGN TO "..\data\bom.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MATREQ-REPORT-FILE
+               ASSIGN TO "..\data\mat_req_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-FILE.
+       01  PARTS-LINE              PIC X(200).
+
+       FD  ROBOTS-FILE.
+       01  ROBOTS-LINE             PIC X(200).
+
+       FD  BOM-FILE.
+       01  BOM-LINE                PIC X(200).
+
+       FD  MATREQ-REPORT-FILE.
+       01  MATREQ-REPORT-LINE      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-FLAG                PIC X VALUE "N".
+       77  LINE-NO                 PIC 9(4) VALUE 0.
+       77  I                       PIC 9(4) VALUE 0.
+       77  J                       PIC 9(4) VALUE 0.
+       77  PART-COUNT              PIC 9(4) VALUE 0.
+       77  ROBOT-COUNT             PIC 9(3) VALUE 0.
+       77  ROBOT-IDX               PIC 9(3) VALUE 0.
+       77  PART-IDX                PIC 9(4) VALUE 0.
+       77  WS-KEY1                 PIC X(10).
+       77  WS-KEY2                 PIC X(10).
+
+       77  WS-TRAILER-TAG          PIC X(7).
+       01  WS-TRAILER-COUNT-TXT    PIC X(20).
+       01  WS-TRAILER-CHECKSUM-TXT PIC X(20).
+       77  WS-TRAILER-COUNT        PIC 9(9) VALUE 0.
+       77  WS-TRAILER-CHECKSUM     PIC 9(9) VALUE 0.
+       77  WS-PARTS-CHECKSUM       PIC 9(9) VALUE 0.
+       77  WS-ROBOTS-CHECKSUM      PIC 9(9) VALUE 0.
+       77  WS-BOM-CHECKSUM         PIC 9(9) VALUE 0.
+       77  BOM-COUNT               PIC 9(6) VALUE 0.
+       77  BI                      PIC 9(6) VALUE 0.
+       77  PASS-NO                 PIC 9(3) VALUE 0.
+       77  RI                      PIC 9(3) VALUE 0.
+       77  PARENT-IDX              PIC 9(3) VALUE 0.
+       77  WS-ALL-DEPS-OK          PIC X VALUE "Y".
+       77  WS-ROBOT-EFFQTY         PIC 9(9) VALUE 0.
+       77  WS-SUBQTY               PIC 9(9) VALUE 0.
+
+       01  WS-PARTNO               PIC X(10).
+       01  WS-PARTNAME             PIC X(60).
+       01  WS-UNITCOST-TXT         PIC X(20).
+       01  WS-UNITCOST             PIC 9(9)V99.
+       01  WS-SUPPLIER             PIC X(40).
+       01  WS-SCRAPPCT-TXT         PIC X(20).
+       01  WS-SCRAPPCT             PIC 9(3)V99.
+       01  WS-MATERIALTYPE-TXT     PIC X(12).
+       01  WS-WEIGHTKG-TXT         PIC X(20).
+       01  WS-SUBSTITUTE-TXT       PIC X(10).
+
+       01  WS-ROBOTNO              PIC X(10).
+       01  WS-ROBOTNAME            PIC X(60).
+       01  WS-TARGETQTY-TXT        PIC X(20).
+       01  WS-TARGETQTY            PIC 9(5).
+       01  WS-LABORCOST-TXT        PIC X(20).
+       01  WS-OVERHEADPCT-TXT      PIC X(20).
+
+       01  WS-BOM-ROBOTNO          PIC X(10).
+       01  WS-BOM-PARTNO           PIC X(10).
+       01  WS-BOM-QTY-TXT          PIC X(20).
+       01  WS-BOM-QTY              PIC 9(5).
+       01  WS-DEMAND-QTY           PIC 9(9).
+       01  WS-DEMAND-SPEND         PIC 9(11)V99.
+
+       01  WS-GRAND-SPEND          PIC 9(13)V99 VALUE 0.
+       01  WS-REPORT-LINE          PIC X(200) VALUE SPACES.
+       01  WS-QTY-DISP             PIC ZZZZZZZZ9.
+       01  WS-SPEND-DISP           PIC ZZZZZZZZZZZ9.99.
+       01  WS-GRAND-DISP           PIC ZZZZZZZZZZZZZ9.99.
+
+       01  PART-TABLE.
+           05 PART-ENTRY OCCURS 1000 TIMES.
+              10 T-PARTNO          PIC X(10).
+              10 T-PARTNAME        PIC X(60).
+              10 T-UNITCOST        PIC 9(9)V99.
+              10 T-SUPPLIER        PIC X(40).
+              10 T-SCRAPPCT        PIC 9(3)V99.
+              10 T-SUBSTITUTE      PIC X(10).
+              10 T-DEMAND-QTY      PIC 9(9) VALUE 0.
+              10 T-DEMAND-SPEND    PIC 9(11)V99 VALUE 0.
+
+       01  WS-PART-SCRATCH.
+           05 WS-SCR-PARTNO         PIC X(10).
+           05 WS-SCR-PARTNAME       PIC X(60).
+           05 WS-SCR-UNITCOST       PIC 9(9)V99.
+           05 WS-SCR-SUPPLIER       PIC X(40).
+           05 WS-SCR-SCRAPPCT       PIC 9(3)V99.
+           05 WS-SCR-SUBSTITUTE     PIC X(10).
+           05 WS-SCR-DEMAND-QTY     PIC 9(9).
+           05 WS-SCR-DEMAND-SPEND   PIC 9(11)V99.
+
+       01  ROBOT-TABLE.
+           05 ROBOT-ENTRY OCCURS 200 TIMES.
+              10 T-ROBOTNO         PIC X(10).
+              10 T-TARGETQTY       PIC 9(5).
+              10 T-EFF-QTY         PIC 9(9) VALUE 0.
+              10 T-QTY-RESOLVED    PIC X VALUE "N".
+
+       01  BOM-TABLE.
+           05 BOM-ENTRY OCCURS 2000 TIMES.
+              10 T-BOM-ROBOTNO     PIC X(10).
+              10 T-BOM-PARTNO      PIC X(10).
+              10 T-BOM-QTY         PIC 9(5).
+
+       01  SUPPLIER-TABLE.
+           05 SUPPLIER-ENTRY OCCURS 200 TIMES.
+              10 T-SUPP-NAME       PIC X(40).
+              10 T-SUPP-SPEND      PIC 9(11)V99 VALUE 0.
+       77  SUPPLIER-COUNT          PIC 9(4) VALUE 0.
+       77  SUPPLIER-IDX            PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-PARTS
+           PERFORM LOAD-ROBOTS
+           PERFORM LOAD-BOM
+           PERFORM INIT-EFFECTIVE-QTY
+           PERFORM RESOLVE-ROBOT-DEMAND
+           PERFORM APPLY-ALL-DEMAND
+           PERFORM SORT-PARTS-BY-PARTNO
+           PERFORM BUILD-SUPPLIER-TOTALS
+           PERFORM WRITE-MATREQ-REPORT
+           STOP RUN.
+
+       LOAD-PARTS.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO WS-PARTS-CHECKSUM
+           OPEN INPUT PARTS-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ PARTS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF PARTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-PARTS-TRAILER
+                           ELSE
+                           IF PART-COUNT >= 1000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - PART-TABLE VOLL (1000)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                               PERFORM PARSE-PARTS
+                               ADD 1 TO PART-COUNT
+                               MOVE WS-PARTNO   TO T-PARTNO(PART-COUNT)
+                               MOVE WS-PARTNAME
+                                   TO T-PARTNAME(PART-COUNT)
+                               MOVE WS-UNITCOST
+                                   TO T-UNITCOST(PART-COUNT)
+                               MOVE WS-SUPPLIER
+                                   TO T-SUPPLIER(PART-COUNT)
+                               MOVE WS-SCRAPPCT
+                                   TO T-SCRAPPCT(PART-COUNT)
+                               MOVE WS-SUBSTITUTE-TXT
+                                   TO T-SUBSTITUTE(PART-COUNT)
+                               ADD FUNCTION LENGTH(
+                                   FUNCTION TRIM(PARTS-LINE))
+                                   TO WS-PARTS-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARTS-FILE.
+
+       VALIDATE-PARTS-TRAILER.
+           UNSTRING PARTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = PART-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-PARTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME PARTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" PART-COUNT
+                   " SUMME=" WS-PARTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-PARTS.
+           MOVE 0 TO WS-SCRAPPCT
+           MOVE SPACES TO WS-SUBSTITUTE-TXT
+           UNSTRING PARTS-LINE
+               DELIMITED BY ";"
+               INTO WS-PARTNO WS-PARTNAME WS-UNITCOST-TXT WS-SUPPLIER
+                    WS-SCRAPPCT-TXT WS-MATERIALTYPE-TXT
+                    WS-WEIGHTKG-TXT WS-SUBSTITUTE-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-UNITCOST-TXT) TO WS-UNITCOST
+           IF WS-SCRAPPCT-TXT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-SCRAPPCT-TXT) TO WS-SCRAPPCT
+           END-IF.
+
+       LOAD-ROBOTS.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO WS-ROBOTS-CHECKSUM
+           OPEN INPUT ROBOTS-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ ROBOTS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF ROBOTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-ROBOTS-TRAILER
+                           ELSE
+                           IF ROBOT-COUNT >= 200
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - ROBOT-TABLE VOLL (200)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                           PERFORM PARSE-ROBOTS
+                           ADD 1 TO ROBOT-COUNT
+                           MOVE WS-ROBOTNO TO T-ROBOTNO(ROBOT-COUNT)
+                           MOVE WS-TARGETQTY
+                               TO T-TARGETQTY(ROBOT-COUNT)
+                           ADD FUNCTION LENGTH(
+                               FUNCTION TRIM(ROBOTS-LINE))
+                               TO WS-ROBOTS-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ROBOTS-FILE.
+
+       VALIDATE-ROBOTS-TRAILER.
+           UNSTRING ROBOTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = ROBOT-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-ROBOTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME ROBOTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" ROBOT-COUNT
+                   " SUMME=" WS-ROBOTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-ROBOTS.
+           UNSTRING ROBOTS-LINE
+               DELIMITED BY ";"
+               INTO WS-ROBOTNO WS-ROBOTNAME WS-TARGETQTY-TXT
+                    WS-LABORCOST-TXT WS-OVERHEADPCT-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TARGETQTY-TXT) TO WS-TARGETQTY.
+
+       LOAD-BOM.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO BOM-COUNT
+           MOVE 0 TO WS-BOM-CHECKSUM
+           OPEN INPUT BOM-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ BOM-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF BOM-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-BOM-TRAILER
+                           ELSE
+                           IF BOM-COUNT >= 2000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - BOM-TABLE VOLL (2000)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                               PERFORM PARSE-BOM
+                               ADD 1 TO BOM-COUNT
+                               MOVE WS-BOM-ROBOTNO
+                                   TO T-BOM-ROBOTNO(BOM-COUNT)
+                               MOVE WS-BOM-PARTNO
+                                   TO T-BOM-PARTNO(BOM-COUNT)
+                               MOVE WS-BOM-QTY
+                                   TO T-BOM-QTY(BOM-COUNT)
+                               ADD FUNCTION LENGTH(
+                                   FUNCTION TRIM(BOM-LINE))
+                                   TO WS-BOM-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOM-FILE.
+
+       VALIDATE-BOM-TRAILER.
+           UNSTRING BOM-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = BOM-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-BOM-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME BOM.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" BOM-COUNT
+                   " SUMME=" WS-BOM-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-BOM.
+           UNSTRING BOM-LINE
+               DELIMITED BY ";"
+               INTO WS-BOM-ROBOTNO WS-BOM-PARTNO WS-BOM-QTY-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-BOM-QTY-TXT) TO WS-BOM-QTY.
+
+       INIT-EFFECTIVE-QTY.
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > ROBOT-COUNT
+               MOVE T-TARGETQTY(RI) TO T-EFF-QTY(RI)
+               MOVE "N" TO T-QTY-RESOLVED(RI)
+           END-PERFORM.
+
+      *    A sub-assembly (a BOM "part" that is itself a robot/assembly
+      *    number, e.g. GR100 under RB020) needs to be built both for
+      *    its own independent TARGETQTY and for however many a parent
+      *    robot's BOM calls for - so its effective build quantity is
+      *    resolved in dependency-order passes, same technique as
+      *    CALCCOSTS' multi-level cost resolver, except demand flows
+      *    from parent to child instead of cost rolling from child to
+      *    parent.
+       RESOLVE-ROBOT-DEMAND.
+           PERFORM VARYING PASS-NO FROM 1 BY 1
+                   UNTIL PASS-NO > ROBOT-COUNT
+               PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > ROBOT-COUNT
+                   IF T-QTY-RESOLVED(RI) = "N"
+                       PERFORM TRY-RESOLVE-ROBOT-QTY
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > ROBOT-COUNT
+               IF T-QTY-RESOLVED(RI) = "N"
+                   DISPLAY "WARNUNG: ZIRKULAERE ODER UNAUFLOESBARE "
+                       "STUECKLISTE -> " T-ROBOTNO(RI)
+                   MOVE "Y" TO T-QTY-RESOLVED(RI)
+               END-IF
+           END-PERFORM.
+
+       TRY-RESOLVE-ROBOT-QTY.
+           MOVE "Y" TO WS-ALL-DEPS-OK
+           MOVE T-TARGETQTY(RI) TO WS-ROBOT-EFFQTY
+           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > BOM-COUNT
+               MOVE FUNCTION TRIM(T-BOM-PARTNO(BI)) TO WS-KEY1
+               MOVE FUNCTION TRIM(T-ROBOTNO(RI))    TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE T-BOM-ROBOTNO(BI) TO WS-BOM-ROBOTNO
+                   PERFORM FIND-ROBOT-IDX
+                   MOVE ROBOT-IDX TO PARENT-IDX
+                   IF PARENT-IDX > 0 AND PARENT-IDX NOT = RI
+                       IF T-QTY-RESOLVED(PARENT-IDX) = "Y"
+                           COMPUTE WS-SUBQTY =
+                               T-EFF-QTY(PARENT-IDX) * T-BOM-QTY(BI)
+                           ADD WS-SUBQTY TO WS-ROBOT-EFFQTY
+                       ELSE
+                           MOVE "N" TO WS-ALL-DEPS-OK
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-ALL-DEPS-OK = "Y"
+               MOVE WS-ROBOT-EFFQTY TO T-EFF-QTY(RI)
+               MOVE "Y" TO T-QTY-RESOLVED(RI)
+           END-IF.
+
+      *    Demand is summed only for lines that resolve to an actual
+      *    purchasable part (including via a substitute fallback); a
+      *    BOM line that references a sub-assembly/robot number instead
+      *    has no purchasing demand of its own - its components already
+      *    picked up the extra build quantity via T-EFF-QTY above, so
+      *    it is skipped here to avoid double-counting.
+       APPLY-ALL-DEMAND.
+           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > BOM-COUNT
+               MOVE T-BOM-ROBOTNO(BI) TO WS-BOM-ROBOTNO
+               MOVE T-BOM-PARTNO(BI)  TO WS-BOM-PARTNO
+               MOVE T-BOM-QTY(BI)     TO WS-BOM-QTY
+               PERFORM FIND-ROBOT-IDX
+               PERFORM FIND-PART-IDX
+               IF ROBOT-IDX > 0 AND PART-IDX > 0
+                   COMPUTE WS-DEMAND-QTY ROUNDED =
+                       WS-BOM-QTY * T-EFF-QTY(ROBOT-IDX)
+                       * (1 + T-SCRAPPCT(PART-IDX) / 100)
+                   COMPUTE WS-DEMAND-SPEND ROUNDED =
+                       WS-DEMAND-QTY * T-UNITCOST(PART-IDX)
+                   ADD WS-DEMAND-QTY TO T-DEMAND-QTY(PART-IDX)
+                   ADD WS-DEMAND-SPEND TO T-DEMAND-SPEND(PART-IDX)
+               END-IF
+           END-PERFORM.
+
+       FIND-ROBOT-IDX.
+           MOVE 0 TO ROBOT-IDX
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ROBOT-COUNT OR ROBOT-IDX > 0
+               MOVE FUNCTION TRIM(T-ROBOTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(WS-BOM-ROBOTNO) TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE I TO ROBOT-IDX
+               END-IF
+           END-PERFORM.
+
+       FIND-PART-IDX.
+           MOVE 0 TO PART-IDX
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PART-COUNT OR PART-IDX > 0
+               MOVE FUNCTION TRIM(T-PARTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(WS-BOM-PARTNO) TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE I TO PART-IDX
+               END-IF
+           END-PERFORM
+           IF PART-IDX = 0
+               PERFORM FIND-SUBSTITUTE-PART-IDX
+           END-IF.
+
+      *    No part is keyed directly as WS-BOM-PARTNO - look for a
+      *    part that declares itself as the substitute for it, same
+      *    fallback as CALCCOSTS' FIND-PART-IDX.
+       FIND-SUBSTITUTE-PART-IDX.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PART-COUNT OR PART-IDX > 0
+               MOVE FUNCTION TRIM(T-SUBSTITUTE(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(WS-BOM-PARTNO) TO WS-KEY2
+               IF WS-KEY1 NOT = SPACES AND WS-KEY1 = WS-KEY2
+                   MOVE I TO PART-IDX
+               END-IF
+           END-PERFORM.
+
+       SORT-PARTS-BY-PARTNO.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PART-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > PART-COUNT - I
+                   IF T-PARTNO(J) > T-PARTNO(J + 1)
+                       PERFORM SWAP-PART-ENTRY
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SWAP-PART-ENTRY.
+           MOVE PART-ENTRY(J) TO WS-PART-SCRATCH
+           MOVE PART-ENTRY(J + 1) TO PART-ENTRY(J)
+           MOVE WS-PART-SCRATCH TO PART-ENTRY(J + 1).
+
+       BUILD-SUPPLIER-TOTALS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PART-COUNT
+               MOVE 0 TO SUPPLIER-IDX
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > SUPPLIER-COUNT OR SUPPLIER-IDX > 0
+                   IF T-SUPP-NAME(J) = T-SUPPLIER(I)
+                       MOVE J TO SUPPLIER-IDX
+                   END-IF
+               END-PERFORM
+               IF SUPPLIER-IDX = 0
+                   IF SUPPLIER-COUNT >= 200
+                       DISPLAY "KAPAZITAET ERSCHOEPFT - "
+                           "SUPPLIER-TABLE VOLL (200)"
+                   ELSE
+                       ADD 1 TO SUPPLIER-COUNT
+                       MOVE T-SUPPLIER(I)
+                           TO T-SUPP-NAME(SUPPLIER-COUNT)
+                       MOVE SUPPLIER-COUNT TO SUPPLIER-IDX
+                   END-IF
+               END-IF
+               IF SUPPLIER-IDX > 0
+                   ADD T-DEMAND-SPEND(I) TO T-SUPP-SPEND(SUPPLIER-IDX)
+               END-IF
+           END-PERFORM.
+
+       WRITE-MATREQ-REPORT.
+           MOVE 0 TO WS-GRAND-SPEND
+           OPEN OUTPUT MATREQ-REPORT-FILE
+
+           MOVE "MATERIALBEDARFS-BERICHT (MRP)" TO WS-REPORT-LINE
+           WRITE MATREQ-REPORT-LINE FROM WS-REPORT-LINE
+           MOVE ALL "-" TO WS-REPORT-LINE
+           WRITE MATREQ-REPORT-LINE FROM WS-REPORT-LINE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PART-COUNT
+               MOVE T-DEMAND-QTY(I)   TO WS-QTY-DISP
+               MOVE T-DEMAND-SPEND(I) TO WS-SPEND-DISP
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING T-PARTNO(I) " | " T-PARTNAME(I)
+                   " | BEDARF: " WS-QTY-DISP
+                   " | KOSTEN: " WS-SPEND-DISP
+                   " | LIEFERANT: " T-SUPPLIER(I)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE MATREQ-REPORT-LINE FROM WS-REPORT-LINE
+               ADD T-DEMAND-SPEND(I) TO WS-GRAND-SPEND
+           END-PERFORM
+
+           MOVE ALL "-" TO WS-REPORT-LINE
+           WRITE MATREQ-REPORT-LINE FROM WS-REPORT-LINE
+           MOVE "SUBTOTAL NACH LIEFERANT" TO WS-REPORT-LINE
+           WRITE MATREQ-REPORT-LINE FROM WS-REPORT-LINE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > SUPPLIER-COUNT
+               MOVE T-SUPP-SPEND(I) TO WS-SPEND-DISP
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING T-SUPP-NAME(I) " | KOSTEN: " WS-SPEND-DISP
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE MATREQ-REPORT-LINE FROM WS-REPORT-LINE
+           END-PERFORM
+
+           MOVE ALL "-" TO WS-REPORT-LINE
+           WRITE MATREQ-REPORT-LINE FROM WS-REPORT-LINE
+           MOVE WS-GRAND-SPEND TO WS-GRAND-DISP
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "GESAMTBEDARFSWERT: " WS-GRAND-DISP
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE MATREQ-REPORT-LINE FROM WS-REPORT-LINE
+
+           CLOSE MATREQ-REPORT-FILE.
