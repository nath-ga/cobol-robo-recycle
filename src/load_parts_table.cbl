@@ -23,12 +23,21 @@
        01  WS-UNITCOST             PIC 9(9)V99.
 
        01  PART-TABLE.
-           05 PART-ENTRY OCCURS 200 TIMES.
+           05 PART-ENTRY OCCURS 1000 TIMES.
               10 T-PARTNO          PIC X(10).
               10 T-NAME            PIC X(60).
               10 T-UNITCOST        PIC 9(9)V99.
 
        77  I                       PIC 9(4) VALUE 0.
+       77  WS-DUP-IDX              PIC 9(4) VALUE 0.
+
+       77  WS-TRAILER-TAG          PIC X(7).
+       01  WS-TRAILER-COUNT-TXT    PIC X(20).
+       01  WS-TRAILER-CHECKSUM-TXT PIC X(20).
+       77  WS-TRAILER-COUNT        PIC 9(9) VALUE 0.
+       77  WS-TRAILER-CHECKSUM     PIC 9(9) VALUE 0.
+       77  WS-PARTS-CHECKSUM       PIC 9(9) VALUE 0.
+
        77  SEARCH-PARTNO           PIC X(10) VALUE SPACES.
        77  FOUND                   PIC X VALUE "N".
        01  FOUND-NAME              PIC X(60).
@@ -46,11 +55,27 @@
                        IF LINE-NO = 1
                            CONTINUE
                        ELSE
-                           PERFORM PARSE-PARTS-LINE
-                           ADD 1 TO PART-COUNT
-                           MOVE WS-PARTNO    TO T-PARTNO(PART-COUNT)
-                           MOVE WS-NAME      TO T-NAME(PART-COUNT)
-                           MOVE WS-UNITCOST  TO T-UNITCOST(PART-COUNT)
+                           IF PARTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-PARTS-TRAILER
+                           ELSE
+                           IF PART-COUNT >= 1000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - PART-TABLE VOLL (1000)"
+                               MOVE "Y" TO EOF-PARTS
+                           ELSE
+                               PERFORM PARSE-PARTS-LINE
+                               PERFORM CHECK-DUP-PARTNO
+                               ADD 1 TO PART-COUNT
+                               MOVE WS-PARTNO TO T-PARTNO(PART-COUNT)
+                               MOVE WS-NAME TO T-NAME(PART-COUNT)
+                               MOVE WS-UNITCOST
+                                   TO T-UNITCOST(PART-COUNT)
+                               ADD FUNCTION LENGTH(
+                                   FUNCTION TRIM(PARTS-LINE))
+                                   TO WS-PARTS-CHECKSUM
+                           END-IF
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
@@ -58,9 +83,45 @@
 
            DISPLAY "GELADENE PARTS: " PART-COUNT
            PERFORM SHOW-FIRST-THREE
-           PERFORM TEST-LOOKUP
+           PERFORM PART-LOOKUP
            STOP RUN.
 
+       CHECK-DUP-PARTNO.
+           MOVE 0 TO WS-DUP-IDX
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > PART-COUNT OR WS-DUP-IDX > 0
+               IF T-PARTNO(I) = WS-PARTNO
+                   MOVE I TO WS-DUP-IDX
+               END-IF
+           END-PERFORM
+           IF WS-DUP-IDX > 0
+               DISPLAY "DUPLICATE KEY: PARTNO " WS-PARTNO
+                   " BEI ZEILE " LINE-NO
+                   " - BEREITS ALS EINTRAG " WS-DUP-IDX
+                   " GELADEN"
+           END-IF.
+
+       VALIDATE-PARTS-TRAILER.
+           UNSTRING PARTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = PART-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-PARTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME PARTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" PART-COUNT
+                   " SUMME=" WS-PARTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        PARSE-PARTS-LINE.
            UNSTRING PARTS-LINE
                DELIMITED BY ";"
@@ -87,8 +148,9 @@
                        " | " T-UNITCOST(3)
            END-IF.
 
-       TEST-LOOKUP.
-           MOVE "PA200" TO SEARCH-PARTNO
+       PART-LOOKUP.
+           DISPLAY "PARTNO EINGEBEN: "
+           ACCEPT SEARCH-PARTNO FROM CONSOLE
            PERFORM FIND-PART
            IF FOUND = "Y"
                DISPLAY "GEFUNDEN: " SEARCH-PARTNO
