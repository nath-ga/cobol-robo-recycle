@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WHEREUSED.
+
+      *    Cross-reference query: given a PARTNO, lists every robot
+      *    whose BOM consumes it (and the quantity per unit); given a
+      *    ROBOTNO, lists that robot's full BOM line by line. A flat,
+      *    single-level BOM read, same as MATREQ/RECOVERCOST - it does
+      *    not explode sub-assemblies the way CALCCOSTS does.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-FILE  ASSIGN TO "..\data\parts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROBOTS-FILE ASSIGN TO "..\data\robots.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOM-FILE    ASSIGN TO "..\data\bom.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-FILE.
+       01  PARTS-LINE              PIC X(200).
+
+       FD  ROBOTS-FILE.
+       01  ROBOTS-LINE             PIC X(200).
+
+       FD  BOM-FILE.
+       01  BOM-LINE                PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-FLAG                PIC X VALUE "N".
+       77  LINE-NO                 PIC 9(4) VALUE 0.
+       77  I                       PIC 9(4) VALUE 0.
+       77  PART-COUNT              PIC 9(4) VALUE 0.
+       77  ROBOT-COUNT             PIC 9(3) VALUE 0.
+       77  BOM-COUNT               PIC 9(6) VALUE 0.
+       77  PART-IDX                PIC 9(4) VALUE 0.
+       77  ROBOT-IDX               PIC 9(3) VALUE 0.
+       77  WS-KEY1                 PIC X(10).
+       77  WS-KEY2                 PIC X(10).
+       77  WS-HITS                 PIC 9(4) VALUE 0.
+       77  WS-FOUND-FLAG           PIC X VALUE "N".
+
+       77  WS-TRAILER-TAG          PIC X(7).
+       01  WS-TRAILER-COUNT-TXT    PIC X(20).
+       01  WS-TRAILER-CHECKSUM-TXT PIC X(20).
+       77  WS-TRAILER-COUNT        PIC 9(9) VALUE 0.
+       77  WS-TRAILER-CHECKSUM     PIC 9(9) VALUE 0.
+       77  WS-PARTS-CHECKSUM       PIC 9(9) VALUE 0.
+       77  WS-ROBOTS-CHECKSUM      PIC 9(9) VALUE 0.
+       77  WS-BOM-CHECKSUM         PIC 9(9) VALUE 0.
+
+       01  WS-PARTNO               PIC X(10).
+       01  WS-PARTNAME             PIC X(60).
+       01  WS-UNITCOST-TXT         PIC X(20).
+       01  WS-UNITCOST             PIC 9(9)V99.
+
+       01  WS-ROBOTNO              PIC X(10).
+       01  WS-ROBOTNAME            PIC X(60).
+       01  WS-TARGETQTY-TXT        PIC X(20).
+       01  WS-LABORCOST-TXT        PIC X(20).
+       01  WS-OVERHEADPCT-TXT      PIC X(20).
+
+       01  WS-BOM-ROBOTNO          PIC X(10).
+       01  WS-BOM-PARTNO           PIC X(10).
+       01  WS-BOM-QTY-TXT          PIC X(20).
+       01  WS-BOM-QTY              PIC 9(5).
+       01  WS-QTY-DISP             PIC ZZZZ9.
+
+       77  SEARCH-KEY              PIC X(10) VALUE SPACES.
+
+       01  PART-TABLE.
+           05 PART-ENTRY OCCURS 1000 TIMES.
+              10 T-PARTNO          PIC X(10).
+              10 T-PARTNAME        PIC X(60).
+
+       01  ROBOT-TABLE.
+           05 ROBOT-ENTRY OCCURS 200 TIMES.
+              10 T-ROBOTNO         PIC X(10).
+              10 T-ROBOTNAME       PIC X(60).
+
+       01  BOM-TABLE.
+           05 BOM-ENTRY OCCURS 5000 TIMES.
+              10 T-BOM-ROBOTNO     PIC X(10).
+              10 T-BOM-PARTNO      PIC X(10).
+              10 T-BOM-QTY         PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-PARTS
+           PERFORM LOAD-ROBOTS
+           PERFORM LOAD-BOM
+           PERFORM RUN-QUERY
+           STOP RUN.
+
+       LOAD-PARTS.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO WS-PARTS-CHECKSUM
+           OPEN INPUT PARTS-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ PARTS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF PARTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-PARTS-TRAILER
+                           ELSE
+                           IF PART-COUNT >= 1000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - PART-TABLE VOLL (1000)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                           PERFORM PARSE-PARTS
+                           ADD 1 TO PART-COUNT
+                           MOVE WS-PARTNO   TO T-PARTNO(PART-COUNT)
+                           MOVE WS-PARTNAME TO T-PARTNAME(PART-COUNT)
+                           ADD FUNCTION LENGTH(
+                               FUNCTION TRIM(PARTS-LINE))
+                               TO WS-PARTS-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARTS-FILE.
+
+       VALIDATE-PARTS-TRAILER.
+           UNSTRING PARTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = PART-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-PARTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME PARTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" PART-COUNT
+                   " SUMME=" WS-PARTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-PARTS.
+           UNSTRING PARTS-LINE
+               DELIMITED BY ";"
+               INTO WS-PARTNO WS-PARTNAME WS-UNITCOST-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-UNITCOST-TXT) TO WS-UNITCOST.
+
+       LOAD-ROBOTS.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO WS-ROBOTS-CHECKSUM
+           OPEN INPUT ROBOTS-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ ROBOTS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF ROBOTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-ROBOTS-TRAILER
+                           ELSE
+                           IF ROBOT-COUNT >= 200
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - ROBOT-TABLE VOLL (200)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                           PERFORM PARSE-ROBOTS
+                           ADD 1 TO ROBOT-COUNT
+                           MOVE WS-ROBOTNO TO T-ROBOTNO(ROBOT-COUNT)
+                           MOVE WS-ROBOTNAME
+                               TO T-ROBOTNAME(ROBOT-COUNT)
+                           ADD FUNCTION LENGTH(
+                               FUNCTION TRIM(ROBOTS-LINE))
+                               TO WS-ROBOTS-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ROBOTS-FILE.
+
+       VALIDATE-ROBOTS-TRAILER.
+           UNSTRING ROBOTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = ROBOT-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-ROBOTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME ROBOTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" ROBOT-COUNT
+                   " SUMME=" WS-ROBOTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-ROBOTS.
+           UNSTRING ROBOTS-LINE
+               DELIMITED BY ";"
+               INTO WS-ROBOTNO WS-ROBOTNAME WS-TARGETQTY-TXT
+                    WS-LABORCOST-TXT WS-OVERHEADPCT-TXT
+           END-UNSTRING.
+
+       LOAD-BOM.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO BOM-COUNT
+           MOVE 0 TO WS-BOM-CHECKSUM
+           OPEN INPUT BOM-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ BOM-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF BOM-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-BOM-TRAILER
+                           ELSE
+                           IF BOM-COUNT >= 5000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - BOM-TABLE VOLL (5000)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                           PERFORM PARSE-BOM
+                           ADD 1 TO BOM-COUNT
+                           MOVE WS-BOM-ROBOTNO
+                               TO T-BOM-ROBOTNO(BOM-COUNT)
+                           MOVE WS-BOM-PARTNO
+                               TO T-BOM-PARTNO(BOM-COUNT)
+                           MOVE WS-BOM-QTY TO T-BOM-QTY(BOM-COUNT)
+                           ADD FUNCTION LENGTH(
+                               FUNCTION TRIM(BOM-LINE))
+                               TO WS-BOM-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOM-FILE.
+
+       VALIDATE-BOM-TRAILER.
+           UNSTRING BOM-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = BOM-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-BOM-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME BOM.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" BOM-COUNT
+                   " SUMME=" WS-BOM-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-BOM.
+           UNSTRING BOM-LINE
+               DELIMITED BY ";"
+               INTO WS-BOM-ROBOTNO WS-BOM-PARTNO WS-BOM-QTY-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-BOM-QTY-TXT) TO WS-BOM-QTY.
+
+       RUN-QUERY.
+           DISPLAY "PARTNO ODER ROBOTNO EINGEBEN: "
+           ACCEPT SEARCH-KEY FROM CONSOLE
+           PERFORM FIND-PART-IDX
+           PERFORM FIND-ROBOT-IDX
+           IF PART-IDX > 0
+               PERFORM SHOW-ROBOTS-USING-PART
+           ELSE
+               IF ROBOT-IDX > 0
+                   PERFORM SHOW-PARTS-FOR-ROBOT
+               ELSE
+                   DISPLAY "NICHT GEFUNDEN: " SEARCH-KEY
+               END-IF
+           END-IF.
+
+       FIND-PART-IDX.
+           MOVE 0 TO PART-IDX
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PART-COUNT OR PART-IDX > 0
+               MOVE FUNCTION TRIM(T-PARTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(SEARCH-KEY)  TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE I TO PART-IDX
+               END-IF
+           END-PERFORM.
+
+       FIND-ROBOT-IDX.
+           MOVE 0 TO ROBOT-IDX
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ROBOT-COUNT OR ROBOT-IDX > 0
+               MOVE FUNCTION TRIM(T-ROBOTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(SEARCH-KEY)   TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE I TO ROBOT-IDX
+               END-IF
+           END-PERFORM.
+
+       SHOW-ROBOTS-USING-PART.
+           DISPLAY "VERWENDUNGSNACHWEIS FUER TEIL: "
+               T-PARTNO(PART-IDX) " | " T-PARTNAME(PART-IDX)
+           MOVE 0 TO WS-HITS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOM-COUNT
+               MOVE FUNCTION TRIM(T-BOM-PARTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(T-PARTNO(PART-IDX)) TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   ADD 1 TO WS-HITS
+                   PERFORM SHOW-ROBOT-USAGE-LINE
+               END-IF
+           END-PERFORM
+           IF WS-HITS = 0
+               DISPLAY "  WIRD VON KEINEM ROBOTER VERWENDET"
+           END-IF.
+
+       SHOW-ROBOT-USAGE-LINE.
+           MOVE T-BOM-QTY(I) TO WS-QTY-DISP
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING ROBOT-IDX FROM 1 BY 1
+                   UNTIL ROBOT-IDX > ROBOT-COUNT
+                   OR WS-FOUND-FLAG = "Y"
+               MOVE FUNCTION TRIM(T-ROBOTNO(ROBOT-IDX)) TO WS-KEY1
+               MOVE FUNCTION TRIM(T-BOM-ROBOTNO(I))     TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   DISPLAY "  " T-BOM-ROBOTNO(I) " | "
+                       T-ROBOTNAME(ROBOT-IDX)
+                       " | MENGE JE EINHEIT: " WS-QTY-DISP
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-FLAG = "N"
+               DISPLAY "  " T-BOM-ROBOTNO(I)
+                   " | (ROBOTER NICHT IN ROBOTS.CSV) | MENGE JE "
+                   "EINHEIT: " WS-QTY-DISP
+           END-IF.
+
+       SHOW-PARTS-FOR-ROBOT.
+           DISPLAY "STUECKLISTE FUER ROBOTER: "
+               T-ROBOTNO(ROBOT-IDX) " | " T-ROBOTNAME(ROBOT-IDX)
+           MOVE 0 TO WS-HITS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > BOM-COUNT
+               MOVE FUNCTION TRIM(T-BOM-ROBOTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(T-ROBOTNO(ROBOT-IDX)) TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   ADD 1 TO WS-HITS
+                   PERFORM SHOW-PART-LINE
+               END-IF
+           END-PERFORM
+           IF WS-HITS = 0
+               DISPLAY "  KEINE STUECKLISTE HINTERLEGT"
+           END-IF.
+
+       SHOW-PART-LINE.
+           MOVE T-BOM-QTY(I) TO WS-QTY-DISP
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING PART-IDX FROM 1 BY 1
+                   UNTIL PART-IDX > PART-COUNT
+                   OR WS-FOUND-FLAG = "Y"
+               MOVE FUNCTION TRIM(T-PARTNO(PART-IDX)) TO WS-KEY1
+               MOVE FUNCTION TRIM(T-BOM-PARTNO(I))    TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   DISPLAY "  " T-BOM-PARTNO(I) " | "
+                       T-PARTNAME(PART-IDX)
+                       " | MENGE: " WS-QTY-DISP
+                   MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-FLAG = "N"
+               DISPLAY "  " T-BOM-PARTNO(I)
+                   " | (TEIL/BAUGRUPPE NICHT IN PARTS.CSV) | MENGE: "
+                   WS-QTY-DISP
+           END-IF.
