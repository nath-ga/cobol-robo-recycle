@@ -0,0 +1,756 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECOVERCOST.
+
+      *    Matches recovered parts from decommissioned robots back
+      *    against current part prices to compute a salvage credit,
+      *    then reports net cost (build cost minus average salvage
+      *    credit per decommissioned unit) per robot.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTS-FILE  ASSIGN TO "..\data\parts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROBOTS-FILE ASSIGN TO "..\data\robots.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOM-FILE    ASSIGN TO "..\data\bom.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECOVERY-FILE ASSIGN TO "..\data\recovery.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NETCOST-REPORT-FILE
+               ASSIGN TO "..\data\netcost_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WEIGHT-REPORT-FILE
+               ASSIGN TO "..\data\recycle_weight_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-FILE.
+       01  PARTS-LINE              PIC X(200).
+
+       FD  ROBOTS-FILE.
+       01  ROBOTS-LINE             PIC X(200).
+
+       FD  BOM-FILE.
+       01  BOM-LINE                PIC X(200).
+
+       FD  RECOVERY-FILE.
+       01  RECOVERY-LINE           PIC X(200).
+
+       FD  NETCOST-REPORT-FILE.
+       01  NETCOST-REPORT-LINE     PIC X(300).
+
+       FD  WEIGHT-REPORT-FILE.
+       01  WEIGHT-REPORT-LINE      PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-FLAG                PIC X VALUE "N".
+       77  LINE-NO                 PIC 9(4) VALUE 0.
+       77  I                       PIC 9(4) VALUE 0.
+       77  J                       PIC 9(4) VALUE 0.
+       77  PART-COUNT              PIC 9(4) VALUE 0.
+       77  ROBOT-COUNT             PIC 9(3) VALUE 0.
+       77  ROBOT-IDX               PIC 9(3) VALUE 0.
+       77  PART-IDX                PIC 9(4) VALUE 0.
+       77  WS-KEY1                 PIC X(10).
+       77  WS-KEY2                 PIC X(10).
+
+       77  WS-TRAILER-TAG          PIC X(7).
+       01  WS-TRAILER-COUNT-TXT    PIC X(20).
+       01  WS-TRAILER-CHECKSUM-TXT PIC X(20).
+       77  WS-TRAILER-COUNT        PIC 9(9) VALUE 0.
+       77  WS-TRAILER-CHECKSUM     PIC 9(9) VALUE 0.
+       77  WS-PARTS-CHECKSUM       PIC 9(9) VALUE 0.
+       77  WS-ROBOTS-CHECKSUM      PIC 9(9) VALUE 0.
+       77  WS-BOM-CHECKSUM         PIC 9(9) VALUE 0.
+       77  BOM-COUNT               PIC 9(6) VALUE 0.
+       77  BI                      PIC 9(6) VALUE 0.
+       77  PASS-NO                 PIC 9(3) VALUE 0.
+       77  RI                      PIC 9(3) VALUE 0.
+       77  SUBROBOT-IDX            PIC 9(3) VALUE 0.
+       77  WS-ALL-DEPS-OK          PIC X VALUE "Y".
+       77  WS-ROBOT-MATCOST        PIC 9(11)V99 VALUE 0.
+       77  WS-ROBOT-WEIGHT         PIC 9(9)V999 VALUE 0.
+       77  WS-TYPE-CONTRIB         PIC 9(11)V999 VALUE 0.
+
+       01  WS-PARTNO               PIC X(10).
+       01  WS-PARTNAME             PIC X(60).
+       01  WS-UNITCOST-TXT         PIC X(20).
+       01  WS-UNITCOST             PIC 9(9)V99.
+       01  WS-SUPPLIER-TXT         PIC X(60).
+       01  WS-SCRAPPCT-TXT         PIC X(20).
+       01  WS-SCRAPPCT             PIC 9(3)V99.
+       01  WS-MATERIALTYPE         PIC X(12).
+       01  WS-WEIGHTKG-TXT         PIC X(20).
+       01  WS-WEIGHTKG             PIC 9(5)V999.
+       01  WS-SUBSTITUTE-TXT       PIC X(10).
+
+       01  WS-ROBOTNO              PIC X(10).
+       01  WS-ROBOTNAME            PIC X(60).
+       01  WS-TARGETQTY-TXT        PIC X(20).
+       01  WS-TARGETQTY            PIC 9(5).
+       01  WS-LABORCOST-TXT        PIC X(20).
+       01  WS-LABORCOST            PIC 9(7)V99.
+       01  WS-OVERHEADPCT-TXT      PIC X(20).
+       01  WS-OVERHEADPCT          PIC 9(3)V99.
+
+       01  WS-BOM-ROBOTNO          PIC X(10).
+       01  WS-BOM-PARTNO           PIC X(10).
+       01  WS-BOM-QTY-TXT          PIC X(20).
+       01  WS-BOM-QTY              PIC 9(5).
+       01  WS-LINECOST             PIC 9(9)V99.
+
+       01  WS-REC-ROBOTNO          PIC X(10).
+       01  WS-REC-DECOMDATE        PIC X(8).
+       01  WS-REC-PARTNO           PIC X(10).
+       01  WS-REC-QTY-TXT          PIC X(20).
+       01  WS-REC-QTY              PIC 9(5).
+       01  WS-REC-CONDITION        PIC X(10).
+       01  WS-REC-PCT              PIC 9(3).
+       01  WS-REC-CREDIT           PIC 9(9)V99.
+
+       01  WS-NET-COST              PIC S9(9)V99.
+       01  WS-REPORT-LINE           PIC X(300) VALUE SPACES.
+       01  WS-COST-DISP             PIC Z,ZZZ,ZZ9.99.
+       01  WS-CREDIT-DISP           PIC Z,ZZZ,ZZ9.99.
+       01  WS-NET-DISP              PIC -Z,ZZZ,ZZ9.99.
+       01  WS-UNITS-DISP            PIC ZZZ9.
+
+       01  CONDITION-TABLE.
+           05 CONDITION-ENTRY OCCURS 4 TIMES.
+              10 T-COND-CODE       PIC X(10).
+              10 T-COND-PCT        PIC 9(3).
+
+       01  PART-TABLE.
+           05 PART-ENTRY OCCURS 1000 TIMES.
+              10 T-PARTNO          PIC X(10).
+              10 T-PARTNAME        PIC X(60).
+              10 T-UNITCOST        PIC 9(9)V99.
+              10 T-SCRAPPCT        PIC 9(3)V99.
+              10 T-MATERIALTYPE    PIC X(12).
+              10 T-WEIGHTKG        PIC 9(5)V999.
+              10 T-SUBSTITUTE      PIC X(10).
+
+       01  ROBOT-TABLE.
+           05 ROBOT-ENTRY OCCURS 200 TIMES.
+              10 T-ROBOTNO         PIC X(10).
+              10 T-ROBOTNAME       PIC X(60).
+              10 T-TARGETQTY       PIC 9(5).
+              10 T-LABORCOST       PIC 9(7)V99.
+              10 T-OVERHEADPCT     PIC 9(3)V99.
+              10 T-COST-PER        PIC 9(9)V99.
+              10 T-RECOVERY-CREDIT PIC 9(9)V99 VALUE 0.
+              10 T-DECOM-UNITS     PIC 9(5) VALUE 0.
+              10 T-WEIGHT-PER      PIC 9(9)V999 VALUE 0.
+              10 T-WEIGHT-TOTAL    PIC 9(9)V999 VALUE 0.
+              10 T-MATWT-PER OCCURS 3 TIMES
+                              PIC 9(9)V999 VALUE 0.
+              10 T-RESOLVED        PIC X VALUE "N".
+
+       01  BOM-TABLE.
+           05 BOM-ENTRY OCCURS 2000 TIMES.
+              10 T-BOM-ROBOTNO     PIC X(10).
+              10 T-BOM-PARTNO      PIC X(10).
+              10 T-BOM-QTY         PIC 9(5).
+
+       01  DECOM-UNIT-TABLE.
+           05 DECOM-UNIT-ENTRY OCCURS 500 TIMES.
+              10 T-DECOM-ROBOTNO   PIC X(10).
+              10 T-DECOM-DATE      PIC X(8).
+       77  DECOM-UNIT-COUNT        PIC 9(5) VALUE 0.
+       77  DECOM-UNIT-IDX          PIC 9(5) VALUE 0.
+
+       01  MATERIAL-WEIGHT-TABLE.
+           05 MATWEIGHT-ENTRY OCCURS 3 TIMES.
+              10 T-MATWEIGHT-TYPE  PIC X(12).
+              10 T-MATWEIGHT-KG    PIC 9(9)V999 VALUE 0.
+       77  MATWEIGHT-IDX           PIC 9(2) VALUE 0.
+       01  WS-LINEWEIGHT           PIC 9(9)V999.
+       01  WS-WEIGHT-DISP          PIC Z(6)9.999.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM SETUP-CONDITION-TABLE
+           PERFORM SETUP-MATWEIGHT-TABLE
+           PERFORM LOAD-PARTS
+           PERFORM LOAD-ROBOTS
+           PERFORM LOAD-BOM
+           PERFORM RESOLVE-ROBOT-BUILDS
+           PERFORM FINALIZE-WEIGHT-TOTALS
+           PERFORM PROCESS-RECOVERY
+           PERFORM WRITE-NETCOST-REPORT
+           PERFORM WRITE-WEIGHT-REPORT
+           STOP RUN.
+
+       SETUP-CONDITION-TABLE.
+           MOVE "GOOD" TO T-COND-CODE(1)
+           MOVE 100    TO T-COND-PCT(1)
+           MOVE "FAIR" TO T-COND-CODE(2)
+           MOVE 60     TO T-COND-PCT(2)
+           MOVE "POOR" TO T-COND-CODE(3)
+           MOVE 20     TO T-COND-PCT(3)
+           MOVE "SCRAP" TO T-COND-CODE(4)
+           MOVE 0      TO T-COND-PCT(4).
+
+       SETUP-MATWEIGHT-TABLE.
+           MOVE "METAL"      TO T-MATWEIGHT-TYPE(1)
+           MOVE "PLASTIC"    TO T-MATWEIGHT-TYPE(2)
+           MOVE "ELECTRONIC" TO T-MATWEIGHT-TYPE(3).
+
+       LOAD-PARTS.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO WS-PARTS-CHECKSUM
+           OPEN INPUT PARTS-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ PARTS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF PARTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-PARTS-TRAILER
+                           ELSE
+                           IF PART-COUNT >= 1000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - PART-TABLE VOLL (1000)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                           PERFORM PARSE-PARTS
+                           ADD 1 TO PART-COUNT
+                           MOVE WS-PARTNO   TO T-PARTNO(PART-COUNT)
+                           MOVE WS-PARTNAME TO T-PARTNAME(PART-COUNT)
+                           MOVE WS-UNITCOST TO T-UNITCOST(PART-COUNT)
+                           MOVE WS-SCRAPPCT TO T-SCRAPPCT(PART-COUNT)
+                           MOVE WS-MATERIALTYPE
+                               TO T-MATERIALTYPE(PART-COUNT)
+                           MOVE WS-WEIGHTKG TO T-WEIGHTKG(PART-COUNT)
+                           MOVE WS-SUBSTITUTE-TXT
+                               TO T-SUBSTITUTE(PART-COUNT)
+                           ADD FUNCTION LENGTH(
+                               FUNCTION TRIM(PARTS-LINE))
+                               TO WS-PARTS-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PARTS-FILE.
+
+       VALIDATE-PARTS-TRAILER.
+           UNSTRING PARTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = PART-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-PARTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME PARTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" PART-COUNT
+                   " SUMME=" WS-PARTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-PARTS.
+           MOVE SPACES TO WS-MATERIALTYPE
+           MOVE 0 TO WS-WEIGHTKG
+           MOVE 0 TO WS-SCRAPPCT
+           MOVE SPACES TO WS-SUBSTITUTE-TXT
+           UNSTRING PARTS-LINE
+               DELIMITED BY ";"
+               INTO WS-PARTNO WS-PARTNAME WS-UNITCOST-TXT
+                    WS-SUPPLIER-TXT WS-SCRAPPCT-TXT
+                    WS-MATERIALTYPE WS-WEIGHTKG-TXT
+                    WS-SUBSTITUTE-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-UNITCOST-TXT) TO WS-UNITCOST
+           IF WS-SCRAPPCT-TXT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-SCRAPPCT-TXT) TO WS-SCRAPPCT
+           END-IF
+           IF WS-WEIGHTKG-TXT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-WEIGHTKG-TXT) TO WS-WEIGHTKG
+           END-IF.
+
+       LOAD-ROBOTS.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO WS-ROBOTS-CHECKSUM
+           OPEN INPUT ROBOTS-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ ROBOTS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF ROBOTS-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-ROBOTS-TRAILER
+                           ELSE
+                           IF ROBOT-COUNT >= 200
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - ROBOT-TABLE VOLL (200)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                           PERFORM PARSE-ROBOTS
+                           ADD 1 TO ROBOT-COUNT
+                           MOVE WS-ROBOTNO TO T-ROBOTNO(ROBOT-COUNT)
+                           MOVE WS-ROBOTNAME
+                               TO T-ROBOTNAME(ROBOT-COUNT)
+                           MOVE WS-TARGETQTY
+                               TO T-TARGETQTY(ROBOT-COUNT)
+                           MOVE WS-LABORCOST
+                               TO T-LABORCOST(ROBOT-COUNT)
+                           MOVE WS-OVERHEADPCT
+                               TO T-OVERHEADPCT(ROBOT-COUNT)
+                           MOVE 0 TO T-COST-PER(ROBOT-COUNT)
+                           MOVE "N" TO T-RESOLVED(ROBOT-COUNT)
+                           ADD FUNCTION LENGTH(
+                               FUNCTION TRIM(ROBOTS-LINE))
+                               TO WS-ROBOTS-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ROBOTS-FILE.
+
+       VALIDATE-ROBOTS-TRAILER.
+           UNSTRING ROBOTS-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = ROBOT-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-ROBOTS-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME ROBOTS.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" ROBOT-COUNT
+                   " SUMME=" WS-ROBOTS-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-ROBOTS.
+           UNSTRING ROBOTS-LINE
+               DELIMITED BY ";"
+               INTO WS-ROBOTNO WS-ROBOTNAME WS-TARGETQTY-TXT
+                    WS-LABORCOST-TXT WS-OVERHEADPCT-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TARGETQTY-TXT) TO WS-TARGETQTY
+           MOVE FUNCTION NUMVAL(WS-LABORCOST-TXT) TO WS-LABORCOST
+           MOVE FUNCTION NUMVAL(WS-OVERHEADPCT-TXT) TO WS-OVERHEADPCT.
+
+       LOAD-BOM.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           MOVE 0 TO BOM-COUNT
+           MOVE 0 TO WS-BOM-CHECKSUM
+           OPEN INPUT BOM-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ BOM-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           IF BOM-LINE(1:7) = "TRAILER"
+                               PERFORM VALIDATE-BOM-TRAILER
+                           ELSE
+                           IF BOM-COUNT >= 2000
+                               DISPLAY "KAPAZITAET ERSCHOEPFT BEI "
+                                   "ZEILE " LINE-NO
+                                   " - BOM-TABLE VOLL (2000)"
+                               MOVE "Y" TO EOF-FLAG
+                           ELSE
+                           PERFORM PARSE-BOM
+                           ADD 1 TO BOM-COUNT
+                           MOVE WS-BOM-ROBOTNO
+                               TO T-BOM-ROBOTNO(BOM-COUNT)
+                           MOVE WS-BOM-PARTNO
+                               TO T-BOM-PARTNO(BOM-COUNT)
+                           MOVE WS-BOM-QTY TO T-BOM-QTY(BOM-COUNT)
+                           ADD FUNCTION LENGTH(
+                               FUNCTION TRIM(BOM-LINE))
+                               TO WS-BOM-CHECKSUM
+                           END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOM-FILE.
+
+       VALIDATE-BOM-TRAILER.
+           UNSTRING BOM-LINE
+               DELIMITED BY ";"
+               INTO WS-TRAILER-TAG WS-TRAILER-COUNT-TXT
+                    WS-TRAILER-CHECKSUM-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-TRAILER-COUNT-TXT)
+               TO WS-TRAILER-COUNT
+           MOVE FUNCTION NUMVAL(WS-TRAILER-CHECKSUM-TXT)
+               TO WS-TRAILER-CHECKSUM
+           IF WS-TRAILER-COUNT NOT = BOM-COUNT
+               OR WS-TRAILER-CHECKSUM NOT = WS-BOM-CHECKSUM
+               DISPLAY "ABBRUCH: KONTROLLSUMME BOM.CSV FALSCH"
+               DISPLAY "  ERWARTET ANZAHL=" WS-TRAILER-COUNT
+                   " SUMME=" WS-TRAILER-CHECKSUM
+               DISPLAY "  GELESEN  ANZAHL=" BOM-COUNT
+                   " SUMME=" WS-BOM-CHECKSUM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PARSE-BOM.
+           UNSTRING BOM-LINE
+               DELIMITED BY ";"
+               INTO WS-BOM-ROBOTNO WS-BOM-PARTNO WS-BOM-QTY-TXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-BOM-QTY-TXT) TO WS-BOM-QTY.
+
+      *    A BOM "part" that is itself another robot/assembly number
+      *    (e.g. GR100 under RB020) is resolved in dependency-order
+      *    passes, same technique as CALCCOSTS' RESOLVE-ROBOT-COSTS -
+      *    a robot's own fully-loaded cost and per-unit weight (folded
+      *    with labor/overhead the instant they resolve) are only
+      *    totalled once every part/sub-assembly it needs is itself
+      *    resolved, so a parent robot's rollup picks up the
+      *    sub-assembly's true cost and weight instead of treating an
+      *    unresolved sub-assembly reference as a dropped BOM line.
+       RESOLVE-ROBOT-BUILDS.
+           PERFORM VARYING PASS-NO FROM 1 BY 1
+                   UNTIL PASS-NO > ROBOT-COUNT
+               PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > ROBOT-COUNT
+                   IF T-RESOLVED(RI) = "N"
+                       PERFORM TRY-RESOLVE-ROBOT
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > ROBOT-COUNT
+               IF T-RESOLVED(RI) = "N"
+                   DISPLAY "WARNUNG: ZIRKULAERE ODER UNAUFLOESBARE "
+                       "STUECKLISTE -> " T-ROBOTNO(RI)
+                   MOVE 0 TO T-COST-PER(RI)
+                   MOVE 0 TO T-WEIGHT-PER(RI)
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                       MOVE 0 TO T-MATWT-PER(RI, J)
+                   END-PERFORM
+                   MOVE "Y" TO T-RESOLVED(RI)
+               END-IF
+           END-PERFORM.
+
+       TRY-RESOLVE-ROBOT.
+           MOVE "Y" TO WS-ALL-DEPS-OK
+           MOVE 0 TO WS-ROBOT-MATCOST
+           MOVE 0 TO WS-ROBOT-WEIGHT
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+               MOVE 0 TO T-MATWT-PER(RI, J)
+           END-PERFORM
+           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > BOM-COUNT
+               MOVE FUNCTION TRIM(T-BOM-ROBOTNO(BI)) TO WS-KEY1
+               MOVE FUNCTION TRIM(T-ROBOTNO(RI))     TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE T-BOM-ROBOTNO(BI) TO WS-BOM-ROBOTNO
+                   MOVE T-BOM-PARTNO(BI)  TO WS-BOM-PARTNO
+                   MOVE T-BOM-QTY(BI)     TO WS-BOM-QTY
+                   PERFORM FIND-PART-IDX
+                   IF PART-IDX > 0
+                       COMPUTE WS-LINECOST ROUNDED =
+                           T-UNITCOST(PART-IDX) * WS-BOM-QTY
+                           * (1 + T-SCRAPPCT(PART-IDX) / 100)
+                       ADD WS-LINECOST TO WS-ROBOT-MATCOST
+                       COMPUTE WS-LINEWEIGHT ROUNDED =
+                           T-WEIGHTKG(PART-IDX) * WS-BOM-QTY
+                       ADD WS-LINEWEIGHT TO WS-ROBOT-WEIGHT
+                       PERFORM FIND-MATWEIGHT-IDX
+                       IF MATWEIGHT-IDX > 0
+                           ADD WS-LINEWEIGHT
+                               TO T-MATWT-PER(RI, MATWEIGHT-IDX)
+                       ELSE
+                           DISPLAY "WARNUNG: MATERIALTYP NICHT "
+                               "ERKANNT -> " WS-BOM-PARTNO " / "
+                               T-MATERIALTYPE(PART-IDX)
+                       END-IF
+                   ELSE
+                       PERFORM FIND-SUBROBOT-IDX
+                       IF SUBROBOT-IDX > 0 AND SUBROBOT-IDX NOT = RI
+                           IF T-RESOLVED(SUBROBOT-IDX) = "Y"
+                               COMPUTE WS-LINECOST ROUNDED =
+                                   T-COST-PER(SUBROBOT-IDX) * WS-BOM-QTY
+                               ADD WS-LINECOST TO WS-ROBOT-MATCOST
+                               COMPUTE WS-LINEWEIGHT ROUNDED =
+                                   T-WEIGHT-PER(SUBROBOT-IDX)
+                                   * WS-BOM-QTY
+                               ADD WS-LINEWEIGHT TO WS-ROBOT-WEIGHT
+                               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                                   COMPUTE WS-TYPE-CONTRIB ROUNDED =
+                                       T-MATWT-PER(SUBROBOT-IDX, J)
+                                       * WS-BOM-QTY
+                                   ADD WS-TYPE-CONTRIB
+                                       TO T-MATWT-PER(RI, J)
+                               END-PERFORM
+                           ELSE
+                               MOVE "N" TO WS-ALL-DEPS-OK
+                           END-IF
+                       ELSE
+                           DISPLAY "WARNUNG: BOM-ZEILE NICHT "
+                               "VERARBEITET -> " WS-BOM-ROBOTNO
+                               " / " WS-BOM-PARTNO
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-ALL-DEPS-OK = "Y"
+               COMPUTE T-COST-PER(RI) ROUNDED =
+                   (WS-ROBOT-MATCOST + T-LABORCOST(RI))
+                   * (1 + T-OVERHEADPCT(RI) / 100)
+               MOVE WS-ROBOT-WEIGHT TO T-WEIGHT-PER(RI)
+               MOVE "Y" TO T-RESOLVED(RI)
+           END-IF.
+
+       FIND-SUBROBOT-IDX.
+           MOVE 0 TO SUBROBOT-IDX
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ROBOT-COUNT OR SUBROBOT-IDX > 0
+               MOVE FUNCTION TRIM(T-ROBOTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(WS-BOM-PARTNO) TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE I TO SUBROBOT-IDX
+               END-IF
+           END-PERFORM.
+
+       FIND-MATWEIGHT-IDX.
+           MOVE 0 TO MATWEIGHT-IDX
+           PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > 3 OR MATWEIGHT-IDX > 0
+               IF T-MATWEIGHT-TYPE(J) = T-MATERIALTYPE(PART-IDX)
+                   MOVE J TO MATWEIGHT-IDX
+               END-IF
+           END-PERFORM.
+
+       FIND-ROBOT-IDX.
+           MOVE 0 TO ROBOT-IDX
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > ROBOT-COUNT OR ROBOT-IDX > 0
+               MOVE FUNCTION TRIM(T-ROBOTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(WS-BOM-ROBOTNO) TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE I TO ROBOT-IDX
+               END-IF
+           END-PERFORM.
+
+       FIND-PART-IDX.
+           MOVE 0 TO PART-IDX
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PART-COUNT OR PART-IDX > 0
+               MOVE FUNCTION TRIM(T-PARTNO(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(WS-BOM-PARTNO) TO WS-KEY2
+               IF WS-KEY1 = WS-KEY2
+                   MOVE I TO PART-IDX
+               END-IF
+           END-PERFORM
+           IF PART-IDX = 0
+               PERFORM FIND-SUBSTITUTE-PART-IDX
+           END-IF.
+
+      *    Mirrors CALCCOSTS' FIND-SUBSTITUTE-PART-IDX: a part that has
+      *    been superseded/discontinued in parts.csv before the BOM
+      *    caught up is still resolved via its declared substitute,
+      *    rather than dropping the BOM line's cost and weight.
+       FIND-SUBSTITUTE-PART-IDX.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > PART-COUNT OR PART-IDX > 0
+               MOVE FUNCTION TRIM(T-SUBSTITUTE(I)) TO WS-KEY1
+               MOVE FUNCTION TRIM(WS-BOM-PARTNO) TO WS-KEY2
+               IF WS-KEY1 NOT = SPACES AND WS-KEY1 = WS-KEY2
+                   MOVE I TO PART-IDX
+                   DISPLAY "ERSATZTEIL VERWENDET: " WS-BOM-PARTNO
+                       " -> " T-PARTNO(I)
+               END-IF
+           END-PERFORM.
+
+      *    Per-unit cost and weight are already fully resolved by
+      *    RESOLVE-ROBOT-BUILDS; this just extends them out by each
+      *    robot's own build quantity and rolls the material-type
+      *    weights into the shop-wide MATERIAL-WEIGHT-TABLE totals.
+       FINALIZE-WEIGHT-TOTALS.
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > ROBOT-COUNT
+               COMPUTE T-WEIGHT-TOTAL(RI) =
+                   T-WEIGHT-PER(RI) * T-TARGETQTY(RI)
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                   COMPUTE WS-TYPE-CONTRIB ROUNDED =
+                       T-MATWT-PER(RI, J) * T-TARGETQTY(RI)
+                   ADD WS-TYPE-CONTRIB TO T-MATWEIGHT-KG(J)
+               END-PERFORM
+           END-PERFORM.
+
+       PROCESS-RECOVERY.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO LINE-NO
+           OPEN INPUT RECOVERY-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ RECOVERY-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       IF LINE-NO = 1
+                           CONTINUE
+                       ELSE
+                           PERFORM PARSE-RECOVERY
+                           PERFORM APPLY-RECOVERY-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RECOVERY-FILE.
+
+       PARSE-RECOVERY.
+           UNSTRING RECOVERY-LINE
+               DELIMITED BY ";"
+               INTO WS-REC-ROBOTNO WS-REC-DECOMDATE WS-REC-PARTNO
+                    WS-REC-QTY-TXT WS-REC-CONDITION
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-REC-QTY-TXT) TO WS-REC-QTY.
+
+       APPLY-RECOVERY-LINE.
+           MOVE WS-REC-ROBOTNO TO WS-BOM-ROBOTNO
+           PERFORM FIND-ROBOT-IDX
+           MOVE WS-REC-PARTNO TO WS-BOM-PARTNO
+           PERFORM FIND-PART-IDX
+           IF ROBOT-IDX > 0 AND PART-IDX > 0
+               PERFORM FIND-CONDITION-PCT
+               COMPUTE WS-REC-CREDIT ROUNDED =
+                   T-UNITCOST(PART-IDX) * WS-REC-QTY * WS-REC-PCT / 100
+               ADD WS-REC-CREDIT TO T-RECOVERY-CREDIT(ROBOT-IDX)
+               PERFORM COUNT-DECOM-UNIT
+           ELSE
+               DISPLAY "WARNUNG: RECOVERY-ZEILE NICHT VERARBEITET -> "
+                   WS-REC-ROBOTNO " / " WS-REC-PARTNO
+           END-IF.
+
+       FIND-CONDITION-PCT.
+           MOVE 0 TO WS-REC-PCT
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
+               IF T-COND-CODE(J) = WS-REC-CONDITION
+                   MOVE T-COND-PCT(J) TO WS-REC-PCT
+               END-IF
+           END-PERFORM.
+
+      *    A "decommissioned unit" is one ROBOTNO/DECOMDATE pair; a
+      *    unit can contribute several recovered-part lines, so it is
+      *    only counted once toward T-DECOM-UNITS.
+       COUNT-DECOM-UNIT.
+           MOVE 0 TO DECOM-UNIT-IDX
+           PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > DECOM-UNIT-COUNT OR DECOM-UNIT-IDX > 0
+               IF T-DECOM-ROBOTNO(J) = WS-REC-ROBOTNO
+                   AND T-DECOM-DATE(J) = WS-REC-DECOMDATE
+                   MOVE J TO DECOM-UNIT-IDX
+               END-IF
+           END-PERFORM
+           IF DECOM-UNIT-IDX = 0
+               IF DECOM-UNIT-COUNT >= 500
+                   DISPLAY "KAPAZITAET ERSCHOEPFT BEI ZEILE " LINE-NO
+                       " - DECOM-UNIT-TABLE VOLL (500)"
+               ELSE
+                   ADD 1 TO DECOM-UNIT-COUNT
+                   MOVE WS-REC-ROBOTNO
+                       TO T-DECOM-ROBOTNO(DECOM-UNIT-COUNT)
+                   MOVE WS-REC-DECOMDATE
+                       TO T-DECOM-DATE(DECOM-UNIT-COUNT)
+                   ADD 1 TO T-DECOM-UNITS(ROBOT-IDX)
+               END-IF
+           END-IF.
+
+       WRITE-NETCOST-REPORT.
+           OPEN OUTPUT NETCOST-REPORT-FILE
+           MOVE "NETTOKOSTEN-BERICHT (BAUKOSTEN ./. GUTSCHRIFT)"
+               TO WS-REPORT-LINE
+           WRITE NETCOST-REPORT-LINE FROM WS-REPORT-LINE
+           MOVE ALL "-" TO WS-REPORT-LINE
+           WRITE NETCOST-REPORT-LINE FROM WS-REPORT-LINE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT
+               MOVE T-COST-PER(I) TO WS-COST-DISP
+               IF T-DECOM-UNITS(I) > 0
+                   COMPUTE WS-NET-COST =
+                       T-COST-PER(I)
+                       - (T-RECOVERY-CREDIT(I) / T-DECOM-UNITS(I))
+                   COMPUTE WS-CREDIT-DISP ROUNDED =
+                       T-RECOVERY-CREDIT(I) / T-DECOM-UNITS(I)
+               ELSE
+                   COMPUTE WS-NET-COST = T-COST-PER(I)
+                   MOVE 0 TO WS-CREDIT-DISP
+               END-IF
+               MOVE WS-NET-COST TO WS-NET-DISP
+               MOVE T-DECOM-UNITS(I) TO WS-UNITS-DISP
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING T-ROBOTNO(I) " | " T-ROBOTNAME(I)
+                   " | BAUKOSTEN: EUR " WS-COST-DISP
+                   " | EINHEITEN VERWERTET: " WS-UNITS-DISP
+                   " | GUTSCHRIFT/EINHEIT: EUR " WS-CREDIT-DISP
+                   " | NETTOKOSTEN: EUR " WS-NET-DISP
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE NETCOST-REPORT-LINE FROM WS-REPORT-LINE
+           END-PERFORM
+
+           CLOSE NETCOST-REPORT-FILE.
+
+      *    Recyclable material weight, per robot (full-build BOM
+      *    weight, not just decommissioned units) and shop-wide by
+      *    material type, to support recycling/disposal planning.
+       WRITE-WEIGHT-REPORT.
+           OPEN OUTPUT WEIGHT-REPORT-FILE
+           MOVE "VERWERTBARES GEWICHT PRO ROBOTER"
+               TO WS-REPORT-LINE
+           WRITE WEIGHT-REPORT-LINE FROM WS-REPORT-LINE
+           MOVE ALL "-" TO WS-REPORT-LINE
+           WRITE WEIGHT-REPORT-LINE FROM WS-REPORT-LINE
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROBOT-COUNT
+               MOVE T-WEIGHT-TOTAL(I) TO WS-WEIGHT-DISP
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING T-ROBOTNO(I) " | " T-ROBOTNAME(I)
+                   " | GEWICHT: " WS-WEIGHT-DISP " KG"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WEIGHT-REPORT-LINE FROM WS-REPORT-LINE
+           END-PERFORM
+
+           MOVE ALL "-" TO WS-REPORT-LINE
+           WRITE WEIGHT-REPORT-LINE FROM WS-REPORT-LINE
+           MOVE "GEWICHT GESAMTBETRIEB NACH MATERIALART"
+               TO WS-REPORT-LINE
+           WRITE WEIGHT-REPORT-LINE FROM WS-REPORT-LINE
+
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+               MOVE T-MATWEIGHT-KG(J) TO WS-WEIGHT-DISP
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING T-MATWEIGHT-TYPE(J)
+                   " | GEWICHT: " WS-WEIGHT-DISP " KG"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE WEIGHT-REPORT-LINE FROM WS-REPORT-LINE
+           END-PERFORM
+
+           CLOSE WEIGHT-REPORT-FILE.
