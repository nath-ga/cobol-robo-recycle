@@ -33,10 +33,14 @@
                        IF LINE-NO = 1
                            CONTINUE
                        ELSE
-                           PERFORM PARSE-PARTS-LINE
-                           DISPLAY "PARTNO=" WS-PARTNO
-                                   " | NAME=" WS-NAME
-                                   " | COST=" WS-UNITCOST
+                           IF PARTS-LINE(1:7) = "TRAILER"
+                               CONTINUE
+                           ELSE
+                               PERFORM PARSE-PARTS-LINE
+                               DISPLAY "PARTNO=" WS-PARTNO
+                                       " | NAME=" WS-NAME
+                                       " | COST=" WS-UNITCOST
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
